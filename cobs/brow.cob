@@ -13,18 +13,77 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT OUTFILE ASSIGN TO "MONDEJAR".
+            SELECT CSVFILE ASSIGN TO "MONDEJAR.CSV".
+            SELECT ARREARS ASSIGN TO "ARREARS.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS AR-ANO
+                 FILE STATUS IS AR-STATUS.
+            SELECT HISTORY ASSIGN TO "HISTORY.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS HS-ANO
+                 FILE STATUS IS HS-STATUS.
+            SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT".
+            SELECT SEQCTR ASSIGN TO "SEQCTR.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS SC-PROGRAM
+                 FILE STATUS IS SC-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD   OUTFILE
             LABEL RECORD IS OMITTED
             DATA RECORD IS OUTREC.
        01   OUTREC.
+            02 D-REFNO PIC 9(8).
             02 D-ANO PIC X(10).
             02 D-CNA PIC X(25).
             02 D-KWH PIC ZZ9.
+            02 D-PDC PIC ZZZ,ZZ9.99.
+            02 D-VAT PIC ZZZ,ZZ9.99.
             02 D-TAB PIC ZZZ,ZZ9.99.
+       FD   CSVFILE.
+       01   CSV-REC.
+            02 CSV-LINE PIC X(100).
+       FD   ARREARS.
+       01   AR-REC.
+            02 AR-ANO PIC X(10).
+            02 AR-BAL PIC 9(6)V99.
+       FD   HISTORY.
+       01   HS-REC.
+            02 HS-ANO PIC X(10).
+            02 HS-PRIOR-KWH PIC 9(6).
+            02 HS-YTD-KWH PIC 9(7).
+       FD   AUDITLOG.
+       01   AUDIT-REC.
+            02 AL-PROGRAM PIC X(15).
+            02 AL-FIELD PIC X(15).
+            02 AL-BADVAL PIC X(20).
+            02 AL-DATE PIC X(8).
+            02 AL-TIME PIC X(8).
+       FD   SEQCTR.
+       01   SC-REC.
+            02 SC-PROGRAM PIC X(15).
+            02 SC-NEXT-SEQ PIC 9(8).
        WORKING-STORAGE SECTION.
+       01   SC-STATUS PIC XX VALUE "00".
+       01   REFNO PIC 9(8) VALUE 0.
+       01   REC-CTR PIC 9(6) VALUE 0.
+       01   CORR-FIELD PIC 9 VALUE 0.
+       01   TRAILER-REC.
+            02 FILLER PIC X(7) VALUE "TRAILER".
+            02 TR-RECCOUNT PIC 9(6).
+            02 TR-RUNDATE PIC X(8).
+       01   AR-STATUS PIC XX VALUE "00".
+       01   PRIOR-UNPAID PIC 9(6)V99 VALUE 0.
+       01   SVPUB PIC ZZZ,ZZ9V99.
+       01   HS-STATUS PIC XX VALUE "00".
+       01   PRIOR-KWH PIC 999 VALUE 0.
+       01   YTD-KWH PIC 9(7) VALUE 0.
+       01   CONSUMPTION-FLAG PIC X(38) VALUE SPACES.
        01   EOFSW PIC 9 VALUE 0.
+       01   VALID-SW PIC 9 VALUE 0.
        01   ENO PIC X VALUE SPACES.
        01   ANO PIC X(10) VALUE SPACES.
        01   CNA PIC X(25) VALUE SPACES.
@@ -41,14 +100,39 @@
        01   TAB PIC 9(6)V99 VALUE 0.
        01   SVTAB PIC ZZZ,ZZ9V99.
        01   PRC PIC 99V99 VALUE 0.
+       01   VAT PIC 9(5)V99 VALUE 0.
+       01   SVVAT PIC ZZ,ZZ9V99.
+       01   PKD PIC 9(4)V9 VALUE 0.
+       01   DEMRATE PIC 99V99 VALUE 0.
+       01   PDC PIC 9(6)V99 VALUE 0.
+       01   SVPDC PIC ZZZ,ZZ9V99.
        SCREEN SECTION.
        01   SCRE.
             02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN-RTN.
-            OPEN OUTPUT OUTFILE.
+            OPEN EXTEND OUTFILE.
+            OPEN EXTEND CSVFILE.
+            OPEN I-O ARREARS.
+            IF AR-STATUS = "35"
+                 OPEN OUTPUT ARREARS
+                 CLOSE ARREARS
+                 OPEN I-O ARREARS.
+            OPEN I-O HISTORY.
+            IF HS-STATUS = "35"
+                 OPEN OUTPUT HISTORY
+                 CLOSE HISTORY
+                 OPEN I-O HISTORY.
+            OPEN EXTEND AUDITLOG.
+            OPEN I-O SEQCTR.
+            IF SC-STATUS = "35"
+                 OPEN OUTPUT SEQCTR
+                 CLOSE SEQCTR
+                 OPEN I-O SEQCTR.
             PERFORM PROCESS-RTN THRU PROCESS-RTN-END UNTIL EOFSW = 1.
             PERFORM FINISH-RTN.
+            CLOSE AUDITLOG.
+            CLOSE SEQCTR.
             STOP RUN.
        PROCESS-RTN.
             DISPLAY SCRE.
@@ -63,17 +147,21 @@
             
             DISPLAY "ACCOUNT NUMBER:" LINE 5 COLUMN 1.
             ACCEPT ANO LINE 5 COLUMN 35.
+            PERFORM ARREARS-RTN.
 
             DISPLAY "CUSTOMER NAME:" LINE 6 COLUMN 1.
             ACCEPT CNA LINE 6 COLUMN 35.
 
             DISPLAY "PREVIOUS READING:" LINE 7 COLUMN 1.
-            ACCEPT PRR LINE 7 COLUMN 35.
+            PERFORM PRR-RTN.
+            MOVE 0 TO VALID-SW.
 
             DISPLAY "CURRENT READING:" LINE 8 COLUMN 1.
-            ACCEPT CRR LINE 8 COLUMN 35.
+            PERFORM CRR-RTN.
+            MOVE 0 TO VALID-SW.
 
             PERFORM KWH-RTN.
+            PERFORM HISTORY-RTN.
 
             PERFORM ACC-RTN UNTIL
             ACC = 'R' OR ACC = 'r' OR
@@ -87,21 +175,64 @@
 
             DISPLAY "SYSTEM CHARGES:" LINE 13 COLUMN 1.
             DISPLAY SVSCH LINE 13 COLUMN 35.
-            
-            COMPUTE TAB = ELB + SCH.
+
+            DISPLAY "PEAK DEMAND CHARGE:" LINE 13 COLUMN 48.
+            DISPLAY SVPDC LINE 13 COLUMN 68.
+
+            COMPUTE VAT = (ELB + SCH + PDC) * 0.12.
+            MOVE VAT TO SVVAT.
+            DISPLAY "VAT (12%):" LINE 14 COLUMN 1.
+            DISPLAY SVVAT LINE 14 COLUMN 35.
+
+            MOVE PRIOR-UNPAID TO SVPUB.
+            DISPLAY "PREVIOUS UNPAID BALANCE:" LINE 15 COLUMN 1.
+            DISPLAY SVPUB LINE 15 COLUMN 35.
+
+            COMPUTE TAB = ELB + SCH + PDC + VAT + PRIOR-UNPAID.
             MOVE TAB TO SVTAB.
-            DISPLAY "TOTAL BILL:" LINE 14 COLUMN 1.
-            DISPLAY SVTAB LINE 14 COLUMN 35.
-            
+            DISPLAY "TOTAL BILL:" LINE 16 COLUMN 1.
+            DISPLAY SVTAB LINE 16 COLUMN 35.
+
+            DISPLAY CONSUMPTION-FLAG LINE 17 COLUMN 1.
+
+            PERFORM CORRECT-RTN THRU CORRECT-END.
+            PERFORM SEQ-RTN.
+            MOVE REFNO TO D-REFNO.
             MOVE ANO TO D-ANO.
             MOVE CNA TO D-CNA.
             MOVE KWH TO D-KWH.
+            MOVE PDC TO D-PDC.
+            MOVE VAT TO D-VAT.
             MOVE TAB TO D-TAB.
             WRITE OUTREC.
+            PERFORM WRITE-CSV-RTN.
+            ADD 1 TO REC-CTR.
+            PERFORM WRITE-ARREARS-RTN.
+            PERFORM WRITE-HISTORY-RTN.
 
             PERFORM ANOTHER-RTN UNTIL ENO = 'y' OR ENO = 'Y'
             OR ENO = 'n' OR ENO = 'N'.
        PROCESS-RTN-END.
+       PRR-RTN.
+            ACCEPT PRR LINE 7 COLUMN 35.
+            IF PRR IS NUMERIC
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "PRR" TO AL-FIELD
+                 MOVE PRR TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM PRR-RTN THRU PRR-END UNTIL VALID-SW = 1.
+       PRR-END.
+       CRR-RTN.
+            ACCEPT CRR LINE 8 COLUMN 35.
+            IF CRR IS NUMERIC AND CRR >= PRR
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "CRR" TO AL-FIELD
+                 MOVE CRR TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM CRR-RTN THRU CRR-END UNTIL VALID-SW = 1.
+       CRR-END.
        KWH-RTN.
             COMPUTE KWH = CRR - PRR.
             DISPLAY "KWH USED:" LINE 9 COLUMN 1.
@@ -110,28 +241,172 @@
        ACC-RTN.
             DISPLAY "ACCOUNT CODE:" LINE 10 COLUMN 1.
             ACCEPT ACC LINE 10 COLUMN 35.
-            IF ACC = 'r' OR 'R' 
+            MOVE 0 TO PKD, DEMRATE, PDC.
+            IF ACC = 'r' OR 'R'
                  MOVE "RESIDENTIAL" TO ATY
                  MOVE 15.00 TO PRC
                  COMPUTE ELB = KWH * PRC
+                 IF KWH < 100
+                      COMPUTE ELB = ELB * 0.5
+                 END-IF
                  COMPUTE SCH = ELB * 0.03.
             IF ACC = 'c' OR 'C'
                  MOVE "COMMERCIAL" TO ATY
                  MOVE 30.00 TO PRC
+                 MOVE 50.00 TO DEMRATE
                  COMPUTE ELB = KWH * PRC
-                 COMPUTE SCH = ELB * 0.06.
+                 COMPUTE SCH = ELB * 0.06
+                 MOVE 0 TO VALID-SW
+                 PERFORM PDC-RTN
+                 COMPUTE PDC = PKD * DEMRATE.
             IF ACC = 'i' OR 'I'
                  MOVE "INDUSTRIAL" TO ATY
                  MOVE 45.00 TO PRC
+                 MOVE 75.00 TO DEMRATE
                  COMPUTE ELB = KWH * PRC
-                 COMPUTE SCH = ELB * 0.09.
+                 COMPUTE SCH = ELB * 0.09
+                 MOVE 0 TO VALID-SW
+                 PERFORM PDC-RTN
+                 COMPUTE PDC = PKD * DEMRATE.
+            IF ACC NOT = 'R' AND ACC NOT = 'r'
+            AND ACC NOT = 'C' AND ACC NOT = 'c'
+            AND ACC NOT = 'I' AND ACC NOT = 'i'
+                 MOVE "ACC" TO AL-FIELD
+                 MOVE ACC TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN.
             MOVE ELB TO SVELB.
             MOVE SCH TO SVSCH.
+            MOVE PDC TO SVPDC.
+       PDC-RTN.
+            DISPLAY "PEAK DEMAND (KW):" LINE 10 COLUMN 48.
+            ACCEPT PKD LINE 10 COLUMN 68.
+            IF PKD IS NUMERIC
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "PKD" TO AL-FIELD
+                 MOVE PKD TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM PDC-RTN THRU PDC-END UNTIL VALID-SW = 1.
+       PDC-END.
+       CORRECT-RTN.
+            MOVE 0 TO CORR-FIELD.
+            DISPLAY "CORRECT A FIELD BEFORE SAVING (0=NONE,1=NAME,"
+            LINE 19 COLUMN 1.
+            DISPLAY "2=READINGS,3=ACCTTYPE): " LINE 19 COLUMN 48.
+            ACCEPT CORR-FIELD LINE 20 COLUMN 1.
+            IF CORR-FIELD = 1
+                 DISPLAY "CUSTOMER NAME:" LINE 6 COLUMN 1
+                 ACCEPT CNA LINE 6 COLUMN 35
+            ELSE
+            IF CORR-FIELD = 2
+                 DISPLAY "PREVIOUS READING:" LINE 7 COLUMN 1
+                 MOVE 0 TO VALID-SW
+                 PERFORM PRR-RTN THRU PRR-END UNTIL VALID-SW = 1
+                 MOVE 0 TO VALID-SW
+                 DISPLAY "CURRENT READING:" LINE 8 COLUMN 1
+                 PERFORM CRR-RTN THRU CRR-END UNTIL VALID-SW = 1
+                 PERFORM KWH-RTN
+                 PERFORM HISTORY-RTN
+                 PERFORM ACC-RTN UNTIL
+                 ACC = 'R' OR ACC = 'r' OR
+                 ACC = 'C' OR ACC = 'c' OR
+                 ACC = 'I' OR ACC = 'i'
+                 COMPUTE VAT = (ELB + SCH + PDC) * 0.12
+                 MOVE VAT TO SVVAT
+                 COMPUTE TAB = ELB + SCH + PDC + VAT + PRIOR-UNPAID
+                 MOVE TAB TO SVTAB
+            ELSE
+            IF CORR-FIELD = 3
+                 PERFORM ACC-RTN UNTIL
+                 ACC = 'R' OR ACC = 'r' OR
+                 ACC = 'C' OR ACC = 'c' OR
+                 ACC = 'I' OR ACC = 'i'
+                 COMPUTE VAT = (ELB + SCH + PDC) * 0.12
+                 MOVE VAT TO SVVAT
+                 COMPUTE TAB = ELB + SCH + PDC + VAT + PRIOR-UNPAID
+                 MOVE TAB TO SVTAB.
+            IF CORR-FIELD NOT = 0
+                 PERFORM CORRECT-RTN THRU CORRECT-END.
+       CORRECT-END.
        ANOTHER-RTN.
             DISPLAY "INPUT ANOTHER RECORD (Y/N)?"
-            LINE 16 COLUMN 1.
-            ACCEPT ENO LINE 16 COLUMN 35.
+            LINE 18 COLUMN 1.
+            ACCEPT ENO LINE 18 COLUMN 35.
             IF ENO = 'N' OR ENO = 'n' MOVE 1 TO EOFSW.
+       ARREARS-RTN.
+            MOVE ANO TO AR-ANO.
+            READ ARREARS
+                 INVALID KEY
+                      MOVE 0 TO PRIOR-UNPAID
+                 NOT INVALID KEY
+                      MOVE AR-BAL TO PRIOR-UNPAID.
+       WRITE-ARREARS-RTN.
+            MOVE ANO TO AR-ANO.
+            MOVE TAB TO AR-BAL.
+            IF AR-STATUS = "23"
+                 WRITE AR-REC
+            ELSE
+                 REWRITE AR-REC.
+       HISTORY-RTN.
+            MOVE SPACES TO CONSUMPTION-FLAG.
+            MOVE ANO TO HS-ANO.
+            READ HISTORY
+                 INVALID KEY
+                      MOVE 0 TO PRIOR-KWH
+                      MOVE 0 TO YTD-KWH
+                 NOT INVALID KEY
+                      MOVE HS-PRIOR-KWH TO PRIOR-KWH
+                      MOVE HS-YTD-KWH TO YTD-KWH.
+            IF PRIOR-KWH > 0 AND KWH > PRIOR-KWH * 1.5
+                 MOVE "**UNUSUAL CONSUMPTION - CHECK METER**"
+                      TO CONSUMPTION-FLAG.
+       WRITE-HISTORY-RTN.
+            MOVE ANO TO HS-ANO.
+            ADD KWH TO YTD-KWH.
+            MOVE KWH TO HS-PRIOR-KWH.
+            MOVE YTD-KWH TO HS-YTD-KWH.
+            IF HS-STATUS = "23"
+                 WRITE HS-REC
+            ELSE
+                 REWRITE HS-REC.
        FINISH-RTN.
-            CLOSE OUTFILE.
+            MOVE REC-CTR TO TR-RECCOUNT.
+            ACCEPT TR-RUNDATE FROM DATE.
+            WRITE OUTREC FROM TRAILER-REC.
+            CLOSE OUTFILE, ARREARS, HISTORY, CSVFILE.
+       WRITE-CSV-RTN.
+            MOVE SPACES TO CSV-LINE.
+            STRING D-REFNO DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   D-ANO DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   D-CNA DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   D-KWH DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   PDC DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   VAT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TAB DELIMITED BY SIZE
+                   INTO CSV-LINE
+            END-STRING.
+            WRITE CSV-REC.
+       WRITE-AUDIT-RTN.
+            MOVE "HANDS-ON-FINALS" TO AL-PROGRAM.
+            ACCEPT AL-DATE FROM DATE.
+            ACCEPT AL-TIME FROM TIME.
+            WRITE AUDIT-REC.
+       SEQ-RTN.
+            MOVE "HANDS-ON-FINALS" TO SC-PROGRAM.
+            READ SEQCTR
+                 INVALID KEY
+                      MOVE 1 TO SC-NEXT-SEQ
+                 NOT INVALID KEY
+                      ADD 1 TO SC-NEXT-SEQ.
+            MOVE SC-NEXT-SEQ TO REFNO.
+            IF SC-STATUS = "23"
+                 WRITE SC-REC
+            ELSE
+                 REWRITE SC-REC.
 
