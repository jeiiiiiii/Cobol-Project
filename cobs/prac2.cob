@@ -13,20 +13,74 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT OUTFILE ASSIGN TO "JEI".
+            SELECT STUBAL ASSIGN TO "STUBAL.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS SB-SNO
+                 FILE STATUS IS SB-STATUS.
+            SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT".
+            SELECT SEQCTR ASSIGN TO "SEQCTR.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS SC-PROGRAM
+                 FILE STATUS IS SC-STATUS.
+            SELECT SECENR ASSIGN TO "SECENR.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS SE-KEY
+                 FILE STATUS IS SE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD   OUTFILE
             LABEL RECORD IS STANDARD
             DATA RECORD IS OUTREC.
        01   OUTREC.
+           02 D-REFNO PIC 9(8).
            02 D-SNO PIC X(10).
            02 D-SNA PIC X(25).
            02 D-ST PIC X(10).
            02 D-Y PIC 9.
            02 D-TAF PIC 9(5)V99.
            02 D-CC PIC 9.
+           02 D-SECT PIC 9.
+           02 D-BAL PIC 9(6)V99.
+       FD   STUBAL.
+       01   SB-REC.
+            02 SB-SNO PIC 9(10).
+            02 SB-BALANCE PIC 9(6)V99.
+       FD   AUDITLOG.
+       01   AUDIT-REC.
+            02 AL-PROGRAM PIC X(15).
+            02 AL-FIELD PIC X(15).
+            02 AL-BADVAL PIC X(20).
+            02 AL-DATE PIC X(8).
+            02 AL-TIME PIC X(8).
+       FD   SEQCTR.
+       01   SC-REC.
+            02 SC-PROGRAM PIC X(15).
+            02 SC-NEXT-SEQ PIC 9(8).
+       FD   SECENR.
+       01   SE-REC.
+            02 SE-KEY.
+                 03 SE-CC PIC 9.
+                 03 SE-SECT PIC 9.
+            02 SE-CNT PIC 999.
        WORKING-STORAGE SECTION.
+       01  SC-STATUS PIC XX VALUE "00".
+       01  REFNO PIC 9(8) VALUE 0.
+       01  REC-CTR PIC 9(6) VALUE 0.
+       01  CORR-FIELD PIC 9 VALUE 0.
+       01  TRAILER-REC.
+           02 FILLER PIC X(7) VALUE "TRAILER".
+           02 TR-RECCOUNT PIC 9(6).
+           02 TR-RUNDATE PIC X(8).
+       01  SB-STATUS PIC XX VALUE "00".
+       01  PRIOR-BALANCE PIC 9(6)V99 VALUE 0.
+       01  RUN-BALANCE PIC 9(6)V99 VALUE 0.
+       01  RUN-BALANCE-OUT PIC Z(5)9.99.
+       01  TAF-OUT PIC Z(4)9.99.
        01  EOFSW PIC 9 VALUE 0.
+       01  VALID-SW PIC 9 VALUE 0.
        01  ENO PIC X VALUE SPACES.
        01  SNO PIC 9(10) VALUE 0.
        01  SNA PIC X(25) VALUE SPACES.
@@ -41,14 +95,44 @@
        01  LF PIC 9(3)V99 VALUE 0.
        01  MF PIC 9(4)V99 VALUE 0.
        01  TAF PIC 9(5)V99 VALUE 0.
+       01  SCHOLCD PIC X VALUE SPACES.
+       01  SCHOLNA PIC X(11) VALUE SPACES.
+       01  DISCOUNT-PCT PIC V999 VALUE 0.
+       01  SECT PIC 9 VALUE 0.
+       01  SE-STATUS PIC XX VALUE "00".
+       01  SECT-CAP PIC 999 VALUE 040.
+       01  HAVE-RESERVATION PIC 9 VALUE 0.
+       01  SV-SE-CC PIC 9 VALUE 0.
+       01  SV-SE-SECT PIC 9 VALUE 0.
        SCREEN SECTION.
        01   SCRE.
             02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN-RTN.
-            OPEN OUTPUT OUTFILE.
+            OPEN EXTEND OUTFILE.
+            OPEN I-O STUBAL.
+            IF SB-STATUS = "35"
+                 OPEN OUTPUT STUBAL
+                 CLOSE STUBAL
+                 OPEN I-O STUBAL.
+            OPEN EXTEND AUDITLOG.
+            OPEN I-O SEQCTR.
+            IF SC-STATUS = "35"
+                 OPEN OUTPUT SEQCTR
+                 CLOSE SEQCTR
+                 OPEN I-O SEQCTR.
+            OPEN I-O SECENR.
+            IF SE-STATUS = "35"
+                 OPEN OUTPUT SECENR
+                 CLOSE SECENR
+                 OPEN I-O SECENR.
             PERFORM ACCEPT-RTN THRU ACCEPT-RTN-END UNTIL EOFSW = 1.
+            PERFORM TRAILER-RTN.
             CLOSE OUTFILE.
+            CLOSE STUBAL.
+            CLOSE AUDITLOG.
+            CLOSE SEQCTR.
+            CLOSE SECENR.
             STOP RUN.
        ACCEPT-RTN.
             DISPLAY SCRE.
@@ -62,6 +146,7 @@
             DISPLAY "STUDENT NO.:" LINE 5 COLUMN 3.
             ACCEPT SNO LINE 5 COLUMN 40.
             MOVE SNO TO D-SNO.
+            PERFORM READ-BALANCE-RTN.
             DISPLAY "STUDENT NAME:" LINE 6 COLUMN 3.
             ACCEPT SNA LINE 6 COLUMN 40.
             MOVE SNA TO D-SNA.
@@ -73,8 +158,11 @@
             ACCEPT Y LINE 9 COLUMN 40.
             MOVE Y TO D-Y.
 
-            DISPLAY "SECTION:" LINE 10 COLUMN 3.
-            ACCEPT SNA LINE 10 COLUMN 40.
+            MOVE 0 TO SECT.
+            MOVE 0 TO HAVE-RESERVATION.
+            PERFORM SECT-RTN UNTIL HAVE-RESERVATION = 1.
+            MOVE SECT TO D-SECT.
+
            PERFORM STN-RTN UNTIL ST = 'R' OR ST = 'I' OR ST = 'r' OR
             'i'.
             
@@ -83,17 +171,78 @@
             MOVE ST TO D-ST.
 
             DISPLAY "TUITION FEE:" LINE 13 COLUMN 3.
-            ACCEPT TF LINE 13 COLUMN 40.
+            PERFORM TF-RTN.
+            MOVE 0 TO VALID-SW.
+            PERFORM DISCOUNT-RTN.
             DISPLAY "STUDENT COUNCIL FEE:" LINE 14 COLUMN 3.
-            ACCEPT SCF LINE 14 COLUMN 40.
+            PERFORM SCF-RTN.
+            MOVE 0 TO VALID-SW.
             DISPLAY "LABORATORY FEE:" LINE 15 COLUMN 3.
-            ACCEPT LF LINE 15 COLUMN 40.
+            PERFORM LF-RTN.
+            MOVE 0 TO VALID-SW.
             DISPLAY "MISCELLANEOUS FEE:" LINE 16 COLUMN 3.
-            ACCEPT MF LINE 16 COLUMN 40.           
+            PERFORM MF-RTN.
+            MOVE 0 TO VALID-SW.
+            COMPUTE TAF = TF + SCF + LF + MF.
+            MOVE TAF TO TAF-OUT.
+            MOVE TAF TO D-TAF.
+            DISPLAY "TOTAL ASSESSMENT:" LINE 19 COLUMN 3.
+            DISPLAY TAF-OUT LINE 19 COLUMN 40.
+            COMPUTE RUN-BALANCE = PRIOR-BALANCE + TAF.
+            MOVE RUN-BALANCE TO RUN-BALANCE-OUT.
+            MOVE RUN-BALANCE TO D-BAL.
+            PERFORM CORRECT-RTN THRU CORRECT-END.
+            PERFORM SEQ-RTN.
+            MOVE REFNO TO D-REFNO.
+            WRITE OUTREC.
+            ADD 1 TO REC-CTR.
+            DISPLAY "RUNNING BALANCE:" LINE 20 COLUMN 3.
+            DISPLAY RUN-BALANCE-OUT LINE 20 COLUMN 40.
+            PERFORM WRITE-BALANCE-RTN.
             PERFORM ANOTHER-RTN
             UNTIL ENO = 'Y' OR  ENO = 'y' 
             OR  ENO = 'N' OR  ENO = 'n'.
        ACCEPT-RTN-END.
+       TF-RTN.
+            ACCEPT TF LINE 13 COLUMN 40.
+            IF TF IS NUMERIC AND TF > 0
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "TF" TO AL-FIELD
+                 MOVE TF TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM TF-RTN THRU TF-END UNTIL VALID-SW = 1.
+       TF-END.
+       SCF-RTN.
+            ACCEPT SCF LINE 14 COLUMN 40.
+            IF SCF IS NUMERIC AND SCF >= 0
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "SCF" TO AL-FIELD
+                 MOVE SCF TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM SCF-RTN THRU SCF-END UNTIL VALID-SW = 1.
+       SCF-END.
+       LF-RTN.
+            ACCEPT LF LINE 15 COLUMN 40.
+            IF LF IS NUMERIC AND LF >= 0
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "LF" TO AL-FIELD
+                 MOVE LF TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM LF-RTN THRU LF-END UNTIL VALID-SW = 1.
+       LF-END.
+       MF-RTN.
+            ACCEPT MF LINE 16 COLUMN 40.
+            IF MF IS NUMERIC AND MF >= 0
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "MF" TO AL-FIELD
+                 MOVE MF TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM MF-RTN THRU MF-END UNTIL VALID-SW = 1.
+       MF-END.
        COURSE-RTN.
            DISPLAY "COURSE CODE:" LINE 7 COLUMN 3.
            ACCEPT CC LINE 7 COLUMN 40.
@@ -103,6 +252,50 @@
             IF CC = 4 MOVE "COMSCIE" TO CN.
             IF CC = 5 MOVE "EDUC" TO CN.
             IF CC = 6 MOVE "ENG" TO CN.
+            IF CC = 0 OR CC > 6
+                 MOVE "COURSECODE" TO AL-FIELD
+                 MOVE CC TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN.
+       SECT-RTN.
+            MOVE 0 TO HAVE-RESERVATION.
+            DISPLAY "SECTION:" LINE 10 COLUMN 3.
+            ACCEPT SECT LINE 10 COLUMN 40.
+            IF SECT > 0 AND SECT < 6
+                 PERFORM SECT-RESERVE-RTN
+            ELSE
+                 MOVE "SECTION" TO AL-FIELD
+                 MOVE SECT TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN.
+       SECT-RESERVE-RTN.
+            MOVE CC TO SE-CC.
+            MOVE SECT TO SE-SECT.
+            READ SECENR
+                 INVALID KEY
+                      MOVE 0 TO SE-CNT.
+            IF SE-CNT >= SECT-CAP
+                 MOVE "SECTIONFULL" TO AL-FIELD
+                 MOVE SECT TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+            ELSE
+                 ADD 1 TO SE-CNT
+                 IF SE-STATUS = "23"
+                      WRITE SE-REC
+                 ELSE
+                      REWRITE SE-REC
+                 END-IF
+                 MOVE CC TO SV-SE-CC
+                 MOVE SECT TO SV-SE-SECT
+                 MOVE 1 TO HAVE-RESERVATION.
+       SECT-RELEASE-RTN.
+            MOVE SV-SE-CC TO SE-CC.
+            MOVE SV-SE-SECT TO SE-SECT.
+            READ SECENR
+                 INVALID KEY
+                      MOVE 0 TO SE-CNT.
+            IF SE-CNT > 0
+                 SUBTRACT 1 FROM SE-CNT.
+            IF SE-STATUS NOT = "23"
+                 REWRITE SE-REC.
        STN-RTN.
             DISPLAY "STUDENT TYPE:" LINE 11 COLUMN 3.
             ACCEPT ST LINE 11 COLUMN 40.
@@ -110,10 +303,116 @@
             IF ST = 'I' MOVE "IRREGULAR" TO STN.
             IF ST = 'i' MOVE "IRREGULAR" TO STN.
             IF ST = 'r' MOVE "REGULAR" TO STN.
+            IF ST NOT = 'R' AND ST NOT = 'r' AND ST NOT = 'I'
+                 AND ST NOT = 'i'
+                 MOVE "STUDENTTYPE" TO AL-FIELD
+                 MOVE ST TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN.
+       DISCOUNT-RTN.
+            IF ST = 'R' OR ST = 'r'
+                 MOVE .050 TO DISCOUNT-PCT
+            ELSE
+                 MOVE 0 TO DISCOUNT-PCT.
+            PERFORM SCHOL-RTN UNTIL SCHOLCD = 'A' OR SCHOLCD = 'a'
+                 OR SCHOLCD = 'S' OR SCHOLCD = 's'
+                 OR SCHOLCD = 'N' OR SCHOLCD = 'n'.
+            IF SCHOLCD = 'A' OR SCHOLCD = 'a'
+                 MOVE "ACADEMIC" TO SCHOLNA
+                 ADD .200 TO DISCOUNT-PCT
+            ELSE
+            IF SCHOLCD = 'S' OR SCHOLCD = 's'
+                 MOVE "SPORTS" TO SCHOLNA
+                 ADD .150 TO DISCOUNT-PCT
+            ELSE
+                 MOVE "NONE" TO SCHOLNA.
+            DISPLAY "SCHOLARSHIP:" LINE 21 COLUMN 3.
+            DISPLAY SCHOLNA LINE 21 COLUMN 40.
+            COMPUTE TF = TF - (TF * DISCOUNT-PCT).
+            DISPLAY "NET TUITION FEE:" LINE 22 COLUMN 3.
+            DISPLAY TF LINE 22 COLUMN 40.
+       SCHOL-RTN.
+            DISPLAY "SCHOLARSHIP CODE (A/S/N):" LINE 21 COLUMN 3.
+            ACCEPT SCHOLCD LINE 21 COLUMN 40.
+            IF SCHOLCD NOT = 'A' AND SCHOLCD NOT = 'a'
+                 AND SCHOLCD NOT = 'S' AND SCHOLCD NOT = 's'
+                 AND SCHOLCD NOT = 'N' AND SCHOLCD NOT = 'n'
+                 MOVE "SCHOLARSHIPCODE" TO AL-FIELD
+                 MOVE SCHOLCD TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN.
        ANOTHER-RTN.
             DISPLAY "INPUT ANOTHER RECORD (Y/N)?"
             LINE 18 COLUMN 25.
             ACCEPT ENO LINE 18 COLUMN 54.
             IF ENO = 'N' OR 'n' MOVE 1 TO EOFSW.
             IF ENO = 'Y' OR 'y' MOVE 0 TO EOFSW.
+       READ-BALANCE-RTN.
+            MOVE SNO TO SB-SNO.
+            READ STUBAL
+                 INVALID KEY
+                      MOVE 0 TO PRIOR-BALANCE
+                 NOT INVALID KEY
+                      MOVE SB-BALANCE TO PRIOR-BALANCE.
+       WRITE-BALANCE-RTN.
+            MOVE RUN-BALANCE TO SB-BALANCE.
+            IF SB-STATUS = "23"
+                 WRITE SB-REC
+            ELSE
+                 REWRITE SB-REC.
+       CORRECT-RTN.
+            MOVE 0 TO CORR-FIELD.
+            DISPLAY "CORRECT A FIELD BEFORE SAVING (0=NONE,1=NAME,"
+            LINE 23 COLUMN 3.
+            DISPLAY "2=COURSECODE,3=YEAR,4=SECTION): "
+            LINE 23 COLUMN 49.
+            ACCEPT CORR-FIELD LINE 24 COLUMN 3.
+            IF CORR-FIELD = 1
+                 DISPLAY "STUDENT NAME:" LINE 6 COLUMN 3
+                 ACCEPT SNA LINE 6 COLUMN 40
+                 MOVE SNA TO D-SNA
+            ELSE
+            IF CORR-FIELD = 2
+                 PERFORM SECT-RELEASE-RTN
+                 MOVE 0 TO CC
+                 PERFORM COURSE-RTN UNTIL CC > 0 AND CC < 7
+                 MOVE CC TO D-CC
+                 DISPLAY "COURSE NAME:" LINE 8 COLUMN 3
+                 DISPLAY CN LINE 8 COLUMN 40
+                 MOVE 0 TO HAVE-RESERVATION
+                 PERFORM SECT-RTN UNTIL HAVE-RESERVATION = 1
+                 MOVE SECT TO D-SECT
+            ELSE
+            IF CORR-FIELD = 3
+                 DISPLAY "YEAR:" LINE 9 COLUMN 3
+                 ACCEPT Y LINE 9 COLUMN 40
+                 MOVE Y TO D-Y
+            ELSE
+            IF CORR-FIELD = 4
+                 PERFORM SECT-RELEASE-RTN
+                 MOVE 0 TO HAVE-RESERVATION
+                 PERFORM SECT-RTN UNTIL HAVE-RESERVATION = 1
+                 MOVE SECT TO D-SECT.
+            IF CORR-FIELD NOT = 0
+                 PERFORM CORRECT-RTN THRU CORRECT-END.
+       CORRECT-END.
+       TRAILER-RTN.
+            MOVE REC-CTR TO TR-RECCOUNT.
+            ACCEPT TR-RUNDATE FROM DATE.
+            WRITE OUTREC FROM TRAILER-REC.
+       WRITE-AUDIT-RTN.
+            MOVE "POPULATION-REPORT" TO AL-PROGRAM.
+            ACCEPT AL-DATE FROM DATE.
+            ACCEPT AL-TIME FROM TIME.
+            WRITE AUDIT-REC.
+       SEQ-RTN.
+            MOVE "POPULATION-REPORT" TO SC-PROGRAM.
+            READ SEQCTR
+                 INVALID KEY
+                      MOVE 1 TO SC-NEXT-SEQ
+                 NOT INVALID KEY
+                      ADD 1 TO SC-NEXT-SEQ.
+            MOVE SC-NEXT-SEQ TO REFNO.
+            IF SC-STATUS = "23"
+                 WRITE SC-REC
+            ELSE
+                 REWRITE SC-REC.
 
