@@ -7,14 +7,89 @@
         Input-Output Section.
         File-Control.
             Select Outfile Assign to "bankchi".
+            Select AcctMast Assign to "ACCTMAST"
+               Organization Indexed
+               Access Mode Dynamic
+               Record Key AM-AccNo-Key
+               File Status AM-Status.
+            Select AuditLog Assign to "AUDITLOG.DAT".
+            Select BranchFile Assign to "BRANCH.DAT"
+               File Status BR-File-Status.
+            Select SeqCtr Assign to "SEQCTR.DAT"
+               Organization Indexed
+               Access Mode Dynamic
+               Record Key SC-Program
+               File Status SC-Status.
+            Select CsvFile Assign to "bankchi.csv".
         Data Division.
         File Section.
         FD Outfile.
         01 Outrec.
-           05 Filler Pic X(80).
+           05 Filler Pic X(110).
+
+        FD CsvFile.
+        01 Csv-Rec.
+           05 Csv-Line Pic X(120).
+
+        FD SeqCtr.
+        01 Sc-Rec.
+           05 SC-Program Pic X(15).
+           05 SC-Next-Seq Pic 9(8).
+
+        FD AuditLog.
+        01 Audit-Rec.
+           05 AL-Program Pic X(15).
+           05 AL-Field Pic X(15).
+           05 AL-BadVal Pic X(20).
+           05 AL-Date Pic X(8).
+           05 AL-Time Pic X(8).
+
+        FD BranchFile.
+        01 Branch-File-Rec.
+           05 BRF-Code Pic X(3).
+           05 BRF-Name Pic X(11).
+
+        FD AcctMast.
+        01 Acct-Master-Rec.
+           05 AM-AccNo-Key Pic 9(10).
+           05 AM-AccName Pic X(20).
+           05 AM-AccountType Pic X.
+           05 AM-Balance Pic S9(9)v99.
 
         Working-Storage Section.
+        01 Master-Control.
+           05 AM-Status Pic X(2) Value "00".
+           05 Master-Found-Sw Pic X Value "N".
+              88 Master-Found Value "Y".
+           05 Prior-Balance Pic S9(9)v99 Value 0.
+           05 Min-Balance-Floor Pic S9(9)v99 Value 0.
+           05 Savings-Int-Rate Pic v9999 Value .0025.
+           05 Interest-Amt Pic S9(7)v99 Value 0.
+           05 FX-Rate Pic 9(2)v9999 Value 0.
+           05 Balance-Peso Pic S9(9)v99 Value 0.
+           05 OD-Limit Pic S9(9)v99 Value 5000.00.
+           05 OD-Charge-Amt Pic S9(5)v99 Value 300.00.
+           05 OD-Actual-Charge Pic S9(5)v99 Value 0.
+        01 Seq-Control.
+           05 SC-Status Pic X(2) Value "00".
+           05 RefNo Pic 9(8) Value 0.
+        01 Branch-Totals.
+           05 Branch-Total-Entry Occurs 20 Times.
+              10 BT-DCtr Pic 9(5) Value 0.
+              10 BT-DAmt Pic 9(9)v99 Value 0.
+              10 BT-WCtr Pic 9(5) Value 0.
+              10 BT-WAmt Pic 9(9)v99 Value 0.
+        01 BR-Match Pic 99 Value 0.
+        01 BT-Idx Pic 99 Value 0.
+        01 Branch-Table.
+           05 Branch-Entry Occurs 20 Times Indexed By BR-Idx.
+              10 BR-Code Pic X(3).
+              10 BR-Name Pic X(11).
+        01 BR-Count Pic 99 Value 0.
+        01 BR-File-Status Pic XX Value "00".
         01 Rec-out.
+           05 RefNo-Out Pic 9(8).
+           05 Filler Pic X(2) Value Spaces.
            05 AccNo-Out Pic 9(10).
            05 Filler Pic X(2) Value Spaces.
            05 AccName-Out Pic X(20).
@@ -23,7 +98,9 @@
            05 Filler Pic X(3) Value Spaces.
            05 AccountTypeName-Out Pic X(16).
            05 Filler Pic X(1) Value Spaces.
-           05 Balance-Out Pic ZZZ,ZZZ,ZZ9.99.
+           05 Balance-Out Pic -ZZZ,ZZZ,ZZ9.99.
+           05 Filler Pic X(2) Value Spaces.
+           05 Balance-Peso-Out Pic -ZZZ,ZZZ,ZZ9.99.
            05 Filler Pic X(2) Value Spaces.
         01 Heading-1.
            05 Filler Pic X(32) Value Spaces.
@@ -37,7 +114,24 @@
            05 Filler Pic X(31) Value Spaces.
            05 Filler Pic X(18) Value "Customer's Account".
            05 Filler Pic X(31) Value Spaces.
+        01 Totals-Heading.
+           05 Filler Pic X(30) Value Spaces.
+           05 Filler Pic X(32)
+              Value "End-Of-Day Branch/Teller Totals".
+        01 Totals-Line.
+           05 TL-BranchName Pic X(11).
+           05 Filler Pic X(3) Value Spaces.
+           05 Filler Pic X(10) Value "Deposits: ".
+           05 TL-DCount Pic ZZZ9.
+           05 Filler Pic X(3) Value Spaces.
+           05 TL-DAmt Pic ZZZ,ZZZ,ZZ9.99.
+           05 Filler Pic X(3) Value Spaces.
+           05 Filler Pic X(13) Value "Withdrawals: ".
+           05 TL-WCount Pic ZZZ9.
+           05 Filler Pic X(3) Value Spaces.
+           05 TL-WAmt Pic ZZZ,ZZZ,ZZ9.99.
         01 Sub-1.
+           05 Filler Pic X(9) Value "Reference".
            05 Filler Pic X(1) Value Spaces.
            05 Filler Pic X(7) Value "Account".
            05 Filler Pic X(10) Value Spaces.
@@ -49,7 +143,17 @@
            05 Filler Pic X(8) Value Spaces.
            05 Filler Pic X(7) Value "Balance".
            05 Filler Pic X(4) Value Spaces.
+        01 Trailer-Rec.
+           05 Filler Pic X(7) Value "TRAILER".
+           05 Filler Pic X(3) Value Spaces.
+           05 Filler Pic X(14) Value "Record Count: ".
+           05 TR-RecCount Pic ZZZ,ZZ9.
+           05 Filler Pic X(3) Value Spaces.
+           05 Filler Pic X(9) Value "Run Date:".
+           05 TR-RunDate Pic X(8).
+           05 Filler Pic X(27) Value Spaces.
         01 Sub-2.
+           05 Filler Pic X(7) Value "No.".
            05 Filler Pic X(3) Value Spaces.
            05 Filler Pic X(7) Value "No.".
            05 Filler Pic X(13) Value Spaces.
@@ -70,14 +174,20 @@
            05 Amount Pic 9(7)v99 Value 0.
            05 AccountType Pic X.
            05 AccountTypeName-In Pic X(16).
-           05 Balance-In Pic 9(9)v99 Value 0.
+           05 Balance-In Pic S9(9)v99 Value 0.
            05 InitialDeposit Pic 9(7)v99 Value 0.
            05 BranchCode Pic X(3).
+           05 BranchCode-Upper Pic X(3).
            05 BranchName Pic x(11).
            05 Ans Pic X.
-           05 Valid Pic 9 Value 0.
+           05 Valid-Sw Pic 9 Value 0.
            05 Validans Pic 9 Value 0.
-        
+           05 Line-Ctr Pic 99 Value 0.
+           05 Lines-Per-Page Pic 99 Value 10.
+           05 Rec-Ctr Pic 9(6) Value 0.
+           05 Corr-Field Pic 9 Value 0.
+           05 Prev-AccountType Pic X Value Space.
+
          Screen Section.
          01 CLRSCR.
             05 Blank Screen.
@@ -86,18 +196,80 @@
 
          Main-Rtn.
             Display CLRSCR.
-            Open Output Outfile.
+            Open Extend Outfile.
+            Open Extend CsvFile.
+            Open I-O AcctMast.
+            If AM-Status = "35"
+               Open Output AcctMast
+               Close AcctMast
+               Open I-O AcctMast
+            End-If.
+            Open Extend AuditLog.
+            Open I-O SeqCtr.
+            If SC-Status = "35"
+               Open Output SeqCtr
+               Close SeqCtr
+               Open I-O SeqCtr
+            End-If.
+            Perform Init-Branch-Table-Rtn.
             Perform Heading-Rtn thru Heading-end.
             Perform Process-Rtn thru Process-End
                until Validans = 1.
+            Perform Totals-Rtn thru Totals-End.
+            Perform Trailer-Rtn.
+            Close AcctMast.
+            Close AuditLog.
+            Close SeqCtr.
+            Close CsvFile.
             Stop Run.
 
+         Init-Branch-Table-Rtn.
+            Open Input BranchFile.
+            If BR-File-Status = "35"
+               Perform Seed-Branch-File-Rtn
+               Open Input BranchFile
+            End-If.
+            Move 0 to BR-Count.
+            Perform Load-Branch-Entry-Rtn
+               until BR-File-Status = "10"
+               or BR-Count = 20.
+            Close BranchFile.
+
+         Load-Branch-Entry-Rtn.
+            Read BranchFile
+               At End Move "10" to BR-File-Status
+               Not At End
+                  Add 1 to BR-Count
+                  Move BRF-Code to BR-Code(BR-Count)
+                  Move BRF-Name to BR-Name(BR-Count)
+            End-Read.
+
+         Seed-Branch-File-Rtn.
+            Open Output BranchFile.
+            Move 'PAR' to BRF-Code.
+            Move "Paranaque  " to BRF-Name.
+            Write Branch-File-Rec.
+            Move 'PAS' to BRF-Code.
+            Move "Pasay      " to BRF-Name.
+            Write Branch-File-Rec.
+            Move 'MAN' to BRF-Code.
+            Move "Mandaluyong" to BRF-Name.
+            Write Branch-File-Rec.
+            Move 'SME' to BRF-Code.
+            Move "Sta.Mesa   " to BRF-Name.
+            Write Branch-File-Rec.
+            Move 'SJA' to BRF-Code.
+            Move "San Juan   " to BRF-Name.
+            Write Branch-File-Rec.
+            Close BranchFile.
+
          Heading-Rtn.
-            Write Outrec from Heading-1.
+            Write Outrec from Heading-1 after advancing page.
             Write Outrec from Heading-2 after advancing 1 line.
             Write Outrec from Heading-3 after advancing 1 line.
             Write Outrec from Sub-1 after advancing 3 lines.
             Write Outrec from Sub-2 after advancing 1 line.
+            Move 0 to Line-Ctr.
          Heading-End.
 
          Process-Rtn.
@@ -110,6 +282,7 @@
             Accept (5 , 30) AccNo-In.
             Move AccNo-In to AccNo-Out.
             Display(5 , 30) AccNo-Out.
+            Perform Read-Master-Rtn thru Read-Master-End.
 
             Display (6 , 1) "Account Name: ".
             Accept(6 , 30) AccName-In.
@@ -118,40 +291,77 @@
 
             Display (7 , 1) "Gender Code:  ".
             Perform Gender-Rtn.
-            Move 0 to Valid.
+            Move 0 to Valid-Sw.
 
             Display (8 , 1) "Gender Name:  ".
             Display (8 , 30) GenderName.
 
             Display (9 , 1) "Transaction Type: ". 
             Perform Transaction-Rtn.
-            Move 0 to Valid.
+            Move 0 to Valid-Sw.
 
             Display (10 , 1) "Transaction Name: ". 
             Display (10 , 30) TransactionName-Out.
 
             Display (11 , 1) "Amount: ".
-            Accept (11 , 30) Amount.   
+            Perform Amount-Rtn.
+            Move 0 to Valid-Sw.
 
             Display (12  , 1) "Account Type: ".
             Perform AccType-Rtn.
-            Move 0 to Valid.
+            Move 0 to Valid-Sw.
 
             Display (13 , 1) "Account Type Name: ".
             Display ( 13 , 30 ) AccountTypeName-Out.
 
-            Display (14 , 1) "Initial Deposit: ".
-            Accept ( 14 , 30 ) InitialDeposit.
+            If AccountType = 'D' or AccountType = 'd'
+               Display (13 , 50) "FX Rate PHP/USD: "
+               Accept (13 , 68) FX-Rate
+            Else
+               Move 0 to FX-Rate
+            End-If.
+
+            If Master-Found
+               Display (14 , 1) "Prior Balance: "
+               Move Am-Balance to Prior-Balance
+            Else
+               Display (14 , 1) "Initial Deposit: "
+               Perform InitialDeposit-Rtn
+               Move 0 to Valid-Sw
+               Move InitialDeposit to Prior-Balance
+            End-If.
+            Display ( 14 , 30 ) Prior-Balance.
 
              If TransactionType = 'D'
-                Compute Balance-In = Amount + InitialDeposit
+                Compute Balance-In = Prior-Balance + Amount
                 Move Balance-In to Balance-Out
              Else
              If TransactionType = 'W'
-                Compute Balance-In = Amount - InitialDeposit
+                Compute Balance-In = Prior-Balance - Amount
                 Move Balance-In to Balance-Out
            End-If.
 
+            If TransactionType = 'W'
+               Perform Validate-W-Rtn thru Validate-W-End
+                  until Balance-In not < Min-Balance-Floor
+            End-If.
+
+            If AccountType = 'C' or AccountType = 'c'
+               If TransactionType = 'W'
+                  Perform Overdraft-Rtn thru Overdraft-End
+               End-If
+            End-If.
+
+            If AccountType = 'S' or AccountType = 's'
+               Perform Interest-Rtn thru Interest-End
+            End-If.
+
+            If AccountType = 'D' or AccountType = 'd'
+               Perform Peso-Equiv-Rtn thru Peso-Equiv-End
+            Else
+               Move 0 to Balance-Peso-Out
+            End-If.
+
             Display (15 , 1) "Balance: ".
             Display ( 15 , 30 ) Balance-Out.
 
@@ -161,7 +371,18 @@
             Display ( 17 , 1) "Branch Code: "
             Display ( 17 , 30) BranchName.
 
+            Perform Correct-Rtn thru Correct-End.
+            Perform Accumulate-Totals-Rtn thru Accumulate-Totals-End.
+            Perform Write-Master-Rtn thru Write-Master-End.
+            Perform Seq-Rtn.
+            Move RefNo to RefNo-Out.
             Write Outrec from  Rec-out after advancing 2 lines.
+            Perform Write-Csv-Rtn.
+            Add 1 to Rec-Ctr.
+            Add 1 to Line-Ctr.
+            If Line-Ctr not less than Lines-Per-Page
+               Perform Heading-Rtn thru Heading-End
+            End-If.
             Display (19 , 27) "Input Another Record (Y/N)?".
             Perform Ans-Rtn Thru Ans-End.
          Process-End.
@@ -170,13 +391,16 @@
             Accept (7 , 30) GenderCode.
             If GenderCode = 'M' or GenderCode = 'm'
                Move "Male  " to GenderName
-               Move 1 to Valid
+               Move 1 to Valid-Sw
             Else
             If GenderCode = 'F' or GenderCode = 'f'
                Move "Female" to GenderName
-               Move 1 to Valid
+               Move 1 to Valid-Sw
             Else
-              Perform Gender-Rtn Thru Gender-End until Valid = 1
+              Move "GENDERCODE" to AL-Field
+              Move GenderCode to AL-BadVal
+              Perform Write-Audit-Rtn
+              Perform Gender-Rtn Thru Gender-End until Valid-Sw = 1
              End-If.
          Gender-End.
 
@@ -185,66 +409,331 @@
             If TransactionType = 'D' or TransactionType = 'd'
                Move "Deposit   " to TransactionName-In
                Move TransactionName-In to TransactionName-Out
-               Move 1 to Valid
+               Move 1 to Valid-Sw
             Else
             If TransactionType = 'W' or TransactionType = 'w'
                Move "Withdrawal" to TransactionName-In
                Move TransactionName-In to TransactionName-Out
-               Move 1 to Valid
+               Move 1 to Valid-Sw
             Else
-               Perform Transaction-Rtn Thru Transaction-End 
-                     until Valid = 1
+               Move "TRANSACTIONTYPE" to AL-Field
+               Move TransactionType to AL-BadVal
+               Perform Write-Audit-Rtn
+               Perform Transaction-Rtn Thru Transaction-End
+                     until Valid-Sw = 1
              End-If.
          Transaction-End.
 
+         Amount-Rtn.
+            Accept (11 , 30) Amount.
+            If Amount Is Numeric and Amount > 0
+               Move 1 to Valid-Sw
+            Else
+               Move "AMOUNT" to AL-Field
+               Move Amount to AL-BadVal
+               Perform Write-Audit-Rtn
+               Perform Amount-Rtn Thru Amount-End until Valid-Sw = 1.
+         Amount-End.
+
+         InitialDeposit-Rtn.
+            Accept (14 , 30) InitialDeposit.
+            If InitialDeposit Is Numeric and InitialDeposit > 0
+               Move 1 to Valid-Sw
+            Else
+               Move "INITIALDEPOSIT" to AL-Field
+               Move InitialDeposit to AL-BadVal
+               Perform Write-Audit-Rtn
+               Perform InitialDeposit-Rtn Thru InitialDeposit-End
+                     until Valid-Sw = 1.
+         InitialDeposit-End.
+
+         Write-Audit-Rtn.
+            Move "Problem3" to AL-Program.
+            Accept AL-Date from Date.
+            Accept AL-Time from Time.
+            Write Audit-Rec.
+
+         Seq-Rtn.
+            Move "Problem3" to SC-Program.
+            Read SeqCtr
+               Invalid Key
+                  Move 1 to SC-Next-Seq
+               Not Invalid Key
+                  Add 1 to SC-Next-Seq
+            End-Read.
+            Move SC-Next-Seq to RefNo.
+            If SC-Status = "23"
+               Write Sc-Rec
+            Else
+               Rewrite Sc-Rec
+            End-If.
+
          AccType-Rtn.
             Accept ( 12 , 30) AccountType.
             If AccountType = 'S' or AccountType = 's'
                Move "Savings Deposit" to AccountTypeName-In
                Move AccountTypeName-In to AccountTypeName-Out
-               Move 1 to Valid
+               Move 500.00 to Min-Balance-Floor
+               Move 1 to Valid-Sw
             Else
             If AccountType = 'C' or AccountType = 'c'
                Move "Checking Account" to AccountTypeName-In
                Move AccountTypeName-In to AccountTypeName-Out
-               Move 1 to Valid
+               Compute Min-Balance-Floor = 0 - OD-Limit
+               Move 1 to Valid-Sw
             Else
             If AccountType = 'D' or AccountType = 'd'
                Move "Dollar Account  " to AccountTypeName-In
                Move AccountTypeName-In to AccountTypeName-Out
-               Move 1 to Valid
+               Move 0 to Min-Balance-Floor
+               Move 1 to Valid-Sw
             Else
+               Move "ACCOUNTTYPE" to AL-Field
+               Move AccountType to AL-BadVal
+               Perform Write-Audit-Rtn
                Perform AccType-Rtn Thru AccType-End
-                         until Valid = 1
+                         until Valid-Sw = 1
                End-If.
          AccType-End.
 
 
        Branch-Rtn.
             Accept(16 , 30) BranchCode.
-            If BranchCode = 'PAR'  or BranchCode = 'par'
-               Move "Paranaque  " to BranchName
-               Move 1 to Valid
+            Move BranchCode to BranchCode-Upper.
+            Inspect BranchCode-Upper Converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+            Perform Varying BR-Idx from 1 by 1 until BR-Idx > BR-Count
+               If BranchCode-Upper = BR-Code(BR-Idx)
+                  Move BR-Name(BR-Idx) to BranchName
+                  Move BR-Idx to BR-Match
+                  Move 1 to Valid-Sw
+               End-If
+            End-Perform.
+            If Valid-Sw not = 1
+               Move "BRANCHCODE" to AL-Field
+               Move BranchCode to AL-BadVal
+               Perform Write-Audit-Rtn
+               Perform Branch-Rtn thru Branch-End until Valid-Sw = 1
+            End-If.
+       Branch-End.
+
+         Correct-Rtn.
+            Move 0 to Corr-Field.
+            Display (19 , 1)
+               "Correct a field before saving (0=None,1=Name,".
+            Display (19 , 48)
+               "2=Gender,3=TransType,4=Amount,5=AcctType,6=Branch): ".
+            Accept (20 , 1) Corr-Field.
+            If Corr-Field = 1
+               Display (6 , 1) "Account Name: "
+               Accept (6 , 30) AccName-In
+               Move AccName-In to AccName-Out
+               Display (6 , 30) AccName-Out
             Else
-            If BranchCode = 'PAS' or BranchCode = 'pas'
-               Move "Pasay      " to BranchName
-               Move 1 to Valid
+            If Corr-Field = 2
+               Perform Gender-Rtn
+               Move 0 to Valid-Sw
             Else
-            If BranchCode = 'MAN' or BranchCode = 'man'
-               Move "Mandaluyong" to BranchName
-               Move 1 to Valid
+            If Corr-Field = 3
+               Perform Transaction-Rtn
+               Move 0 to Valid-Sw
+               If TransactionType = 'D'
+                  Compute Balance-In = Prior-Balance + Amount
+               Else
+                  Compute Balance-In = Prior-Balance - Amount
+               End-If
+               Move Balance-In to Balance-Out
+               If TransactionType = 'W'
+                  Perform Validate-W-Rtn thru Validate-W-End
+                     until Balance-In not < Min-Balance-Floor
+               End-If
+               If AccountType = 'C' or AccountType = 'c'
+                  If TransactionType = 'W'
+                     Perform Overdraft-Rtn thru Overdraft-End
+                  End-If
+               End-If
+               If AccountType = 'S' or AccountType = 's'
+                  Perform Interest-Rtn thru Interest-End
+               End-If
+               If AccountType = 'D' or AccountType = 'd'
+                  Perform Peso-Equiv-Rtn thru Peso-Equiv-End
+               End-If
             Else
-            If BranchCode = 'SME' or BranchCode = 'sme'
-               Move "Sta.Mesa   " to BranchName
-               Move 1 to Valid
+            If Corr-Field = 4
+               Perform Amount-Rtn
+               Move 0 to Valid-Sw
+               If TransactionType = 'D'
+                  Compute Balance-In = Prior-Balance + Amount
+               Else
+                  Compute Balance-In = Prior-Balance - Amount
+               End-If
+               Move Balance-In to Balance-Out
+               If TransactionType = 'W'
+                  Perform Validate-W-Rtn thru Validate-W-End
+                     until Balance-In not < Min-Balance-Floor
+               End-If
+               If AccountType = 'C' or AccountType = 'c'
+                  If TransactionType = 'W'
+                     Perform Overdraft-Rtn thru Overdraft-End
+                  End-If
+               End-If
+               If AccountType = 'S' or AccountType = 's'
+                  Perform Interest-Rtn thru Interest-End
+               End-If
+               If AccountType = 'D' or AccountType = 'd'
+                  Perform Peso-Equiv-Rtn thru Peso-Equiv-End
+               End-If
             Else
-            If BranchCode = 'SJA' or BranchCode = 'sja'
-               Move "San Juan   " to BranchName
-               Move 1 to Valid
+            If Corr-Field = 5
+               Move AccountType to Prev-AccountType
+               Perform AccType-Rtn
+               Move 0 to Valid-Sw
+               If TransactionType = 'W'
+                  Perform Validate-W-Rtn thru Validate-W-End
+                     until Balance-In not < Min-Balance-Floor
+               End-If
+               If (Prev-AccountType = 'S' or Prev-AccountType = 's')
+                  And AccountType not = 'S' and AccountType not = 's'
+                  Subtract Interest-Amt from Balance-In
+                  Move Balance-In to Balance-Out
+                  Move 0 to Interest-Amt
+               End-If
+               If AccountType = 'S' or AccountType = 's'
+                  Perform Interest-Rtn thru Interest-End
+               End-If
+               If AccountType = 'D' or AccountType = 'd'
+                  If FX-Rate = 0
+                     Display (13 , 50) "FX Rate PHP/USD: "
+                     Accept (13 , 68) FX-Rate
+                  End-If
+                  Perform Peso-Equiv-Rtn thru Peso-Equiv-End
+               Else
+                  Move 0 to Balance-Peso
+                  Move 0 to Balance-Peso-Out
+               End-If
+               If AccountType = 'C' or AccountType = 'c'
+                  If TransactionType = 'W'
+                     Perform Overdraft-Rtn thru Overdraft-End
+                  End-If
+               End-If
             Else
-               Perform Branch-Rtn thru Branch-End until Valid = 1
-             End-If.
-       Branch-End.
+            If Corr-Field = 6
+               Perform Branch-Rtn
+            End-If.
+            If Corr-Field not = 0
+               Perform Correct-Rtn thru Correct-End
+            End-If.
+         Correct-End.
+
+         Interest-Rtn.
+            Compute Interest-Amt = Balance-In * Savings-Int-Rate.
+            Add Interest-Amt to Balance-In.
+            Move Balance-In to Balance-Out.
+            Display (15 , 50) "Interest: ".
+            Display (15 , 60) Interest-Amt.
+         Interest-End.
+
+         Peso-Equiv-Rtn.
+            Compute Balance-Peso = Balance-In * FX-Rate.
+            Move Balance-Peso to Balance-Peso-Out.
+            Display (15 , 50) "PHP Equiv: ".
+            Display (15 , 62) Balance-Peso-Out.
+         Peso-Equiv-End.
+
+         Overdraft-Rtn.
+            If Balance-In < 0
+               Compute OD-Actual-Charge = Balance-In
+                  - Min-Balance-Floor
+               If OD-Actual-Charge > OD-Charge-Amt
+                  Move OD-Charge-Amt to OD-Actual-Charge
+               End-If
+               Compute Balance-In = Balance-In - OD-Actual-Charge
+               Move Balance-In to Balance-Out
+               Display (15 , 50) "OD Charge: "
+               Display (15 , 62) OD-Actual-Charge
+            End-If.
+         Overdraft-End.
+
+         Validate-W-Rtn.
+            Display (15 , 1) "Breaches min. balance - re-enter".
+            Display (11 , 1) "Amount: ".
+            Accept (11 , 30) Amount.
+            Compute Balance-In = Prior-Balance - Amount.
+            Move Balance-In to Balance-Out.
+         Validate-W-End.
+
+         Accumulate-Totals-Rtn.
+            If TransactionType = 'D'
+               Add 1 to BT-DCtr(BR-Match)
+               Add Amount to BT-DAmt(BR-Match)
+            Else
+               Add 1 to BT-WCtr(BR-Match)
+               Add Amount to BT-WAmt(BR-Match)
+            End-If.
+         Accumulate-Totals-End.
+
+         Totals-Rtn.
+            Write Outrec from Totals-Heading after advancing 2 lines.
+            Perform Varying BT-Idx from 1 by 1 until BT-Idx > BR-Count
+               Move BR-Name(BT-Idx) to TL-BranchName
+               Move BT-DCtr(BT-Idx) to TL-DCount
+               Move BT-DAmt(BT-Idx) to TL-DAmt
+               Move BT-WCtr(BT-Idx) to TL-WCount
+               Move BT-WAmt(BT-Idx) to TL-WAmt
+               If BT-Idx = 1
+                  Write Outrec from Totals-Line after advancing 2 lines
+               Else
+                  Write Outrec from Totals-Line after advancing 1 line
+               End-If
+            End-Perform.
+         Totals-End.
+
+         Trailer-Rtn.
+            Move Rec-Ctr to TR-RecCount.
+            Accept TR-RunDate from Date.
+            Write Outrec from Trailer-Rec after advancing 2 lines.
+
+         Write-Csv-Rtn.
+            Move Spaces to Csv-Line.
+            String RefNo-Out Delimited by Size
+                   "," Delimited by Size
+                   AccNo-Out Delimited by Size
+                   "," Delimited by Size
+                   AccName-Out Delimited by Size
+                   "," Delimited by Size
+                   TransactionName-Out Delimited by Size
+                   "," Delimited by Size
+                   AccountTypeName-Out Delimited by Size
+                   "," Delimited by Size
+                   Balance-In Delimited by Size
+                   "," Delimited by Size
+                   Balance-Peso Delimited by Size
+                   into Csv-Line
+            End-String.
+            Write Csv-Rec.
+
+         Read-Master-Rtn.
+            Move "N" to Master-Found-Sw.
+            Move AccNo-In to AM-AccNo-Key.
+            Read AcctMast Record
+               Invalid Key
+                  Move "N" to Master-Found-Sw
+               Not Invalid Key
+                  Move "Y" to Master-Found-Sw.
+         Read-Master-End.
+
+         Write-Master-Rtn.
+            Move AccNo-Out to AM-AccNo-Key.
+            Move AccName-Out to AM-AccName.
+            Move AccountType to AM-AccountType.
+            Move Balance-In to AM-Balance.
+            If Master-Found
+               Rewrite Acct-Master-Rec
+            Else
+               Write Acct-Master-Rec
+            End-If.
+         Write-Master-End.
 
         Ans-Rtn.
                 Accept (20, 40) Ans.
