@@ -13,20 +13,85 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT OUTFILE ASSIGN TO "out".
+            SELECT CSVFILE ASSIGN TO "out.CSV".
+            SELECT ARREARS ASSIGN TO "ARREARS.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS AR-ANO
+                 FILE STATUS IS AR-STATUS.
+            SELECT HISTORY ASSIGN TO "HISTORY.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS HS-ANO
+                 FILE STATUS IS HS-STATUS.
+            SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT".
+            SELECT SEQCTR ASSIGN TO "SEQCTR.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS SC-PROGRAM
+                 FILE STATUS IS SC-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD   OUTFILE
             LABEL RECORD IS OMITTED
             DATA RECORD IS OUTREC.
        01   OUTREC.
+            02 D-REFNO PIC 9(8).
             02 D-ANO PIC X(10).
             02 D-CNA PIC X(25).
             02 D-ATY PIC X(10).
             02 D-KWH PIC Z(6).
             02 D-SCH PIC Z,ZZZ.ZZ.
-            02 D-TAB PIC ZZ,ZZZ.ZZ.
+            02 D-PDC PIC Z,ZZZ.ZZ.
+            02 D-VAT PIC Z,ZZZ.ZZ.
+            02 D-TOT-BILL PIC ZZ,ZZZ.ZZ.
+       FD   CSVFILE.
+       01   CSV-REC.
+            02 CSV-LINE PIC X(100).
+       01   HIGH-1.
+            02 FILLER PIC X(7) VALUE SPACES.
+            02 FILLER PIC X(27) VALUE "HIGHEST CONSUMER THIS RUN:".
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 P-HIGH-CNA PIC X(25).
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 P-HIGH-KWH PIC Z(5)9.
+       FD   ARREARS.
+       01   AR-REC.
+            02 AR-ANO PIC X(10).
+            02 AR-BAL PIC 9(6)V99.
+       FD   HISTORY.
+       01   HS-REC.
+            02 HS-ANO PIC X(10).
+            02 HS-PRIOR-KWH PIC 9(6).
+            02 HS-YTD-KWH PIC 9(7).
+       FD   AUDITLOG.
+       01   AUDIT-REC.
+            02 AL-PROGRAM PIC X(15).
+            02 AL-FIELD PIC X(15).
+            02 AL-BADVAL PIC X(20).
+            02 AL-DATE PIC X(8).
+            02 AL-TIME PIC X(8).
+       FD   SEQCTR.
+       01   SC-REC.
+            02 SC-PROGRAM PIC X(15).
+            02 SC-NEXT-SEQ PIC 9(8).
        WORKING-STORAGE SECTION.
+       01   SC-STATUS PIC XX VALUE "00".
+       01   REFNO PIC 9(8) VALUE 0.
+       01   REC-CTR PIC 9(6) VALUE 0.
+       01   CORR-FIELD PIC 9 VALUE 0.
+       01   TRAILER-REC.
+            02 FILLER PIC X(7) VALUE "TRAILER".
+            02 TR-RECCOUNT PIC 9(6).
+            02 TR-RUNDATE PIC X(8).
+       01   AR-STATUS PIC XX VALUE "00".
+       01   PRIOR-UNPAID PIC 9(6)V99 VALUE 0.
+       01   HS-STATUS PIC XX VALUE "00".
+       01   PRIOR-KWH PIC 9(6) VALUE 0.
+       01   YTD-KWH PIC 9(7) VALUE 0.
+       01   CONSUMPTION-FLAG PIC X(38) VALUE SPACES.
        01   EOFSW PIC 9 VALUE 0.
+       01   VALID-SW PIC 9 VALUE 0.
        01   ENO PIC X VALUE SPACES.
        01   ANO PIC X(10) VALUE SPACES.
        01   CNA PIC X(25) VALUE SPACES.
@@ -38,18 +103,42 @@
        01   ACC PIC A VALUE SPACES.
        01   ATY PIC X(11).
        01   PRC PIC 9(2) VALUE 0.
-       01   ARC PIC 9 VALUE 0.
        01   SCH PIC 9(4)V99.
-       01   TAB PIC ZZ,ZZZ.ZZ.
+       01   VAT PIC 9(4)V99.
+       01   TOT-BILL-AMT PIC 9(6)V99 VALUE 0.
+       01   TOT-BILL PIC ZZ,ZZZ.ZZ.
        01   ELB PIC 9(6)V99 VALUE 0.
+       01   PKD PIC 9(4)V9 VALUE 0.
+       01   DEMRATE PIC 99V99 VALUE 0.
+       01   PDC PIC 9(6)V99 VALUE 0.
        SCREEN SECTION.
        01   SCRE.
             02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN-RTN.
-            OPEN OUTPUT OUTFILE.
+            OPEN EXTEND OUTFILE.
+            OPEN EXTEND CSVFILE.
+            OPEN I-O ARREARS.
+            IF AR-STATUS = "35"
+                 OPEN OUTPUT ARREARS
+                 CLOSE ARREARS
+                 OPEN I-O ARREARS.
+            OPEN I-O HISTORY.
+            IF HS-STATUS = "35"
+                 OPEN OUTPUT HISTORY
+                 CLOSE HISTORY
+                 OPEN I-O HISTORY.
+            OPEN EXTEND AUDITLOG.
+            OPEN I-O SEQCTR.
+            IF SC-STATUS = "35"
+                 OPEN OUTPUT SEQCTR
+                 CLOSE SEQCTR
+                 OPEN I-O SEQCTR.
             PERFORM HEADING-RTN.
             PERFORM PROCESS-RTN THRU PROCESS-RTN-END UNTIL EOFSW = 1.
+            PERFORM FINISH-RTN.
+            CLOSE AUDITLOG.
+            CLOSE SEQCTR.
             STOP RUN.
        HEADING-RTN.
             
@@ -61,20 +150,24 @@
             
             DISPLAY "ACCOUTNT NUMBER:" LINE 4 COLUMN 1.
             ACCEPT ANO LINE 4 COLUMN 35.
+            PERFORM ARREARS-RTN.
 
             DISPLAY "CUSTOMER NAME:" LINE 5 COLUMN 1.
             ACCEPT CNA LINE 5 COLUMN 35.
 
             DISPLAY "PREVIOUS READING:" LINE 6 COLUMN 1.
-            ACCEPT PRR LINE 6 COLUMN 35.
+            PERFORM PRR-RTN.
+            MOVE 0 TO VALID-SW.
 
             DISPLAY "CURRENT READING:" LINE 7 COLUMN 1.
-            ACCEPT CRR LINE 7 COLUMN 35.
+            PERFORM CRR-RTN.
+            MOVE 0 TO VALID-SW.
 
             PERFORM KWH-RTN.
             IF KWH > HIGH-KWH
                  MOVE KWH TO HIGH-KWH
                  MOVE CNA TO HIGH-CNA.
+            PERFORM HISTORY-RTN.
 
             PERFORM ACC-RTN UNTIL
             ACC = 'R' OR ACC = 'r' OR
@@ -83,20 +176,69 @@
             DISPLAY "ACCOUNT TYPE:" LINE 10 COLUMN 1.
             DISPLAY ATY LINE 10 COLUMN 35.
 
-           DISPLAY "ELECTRIC BILL:" LINE 11 COLUMN 1.
-           DISPLAY ELB LINE 10 COLUMN 35.
+            DISPLAY "ELECTRIC BILL:" LINE 11 COLUMN 1.
+            DISPLAY ELB LINE 11 COLUMN 35.
 
-            PERFORM ARC-RTN UNTIL ARC > 0 AND ARC < 4.
             DISPLAY "SYSTEM CHARGES:" LINE 12 COLUMN 1.
             DISPLAY SCH LINE 12 COLUMN 35.
-            
-            COMPUTE TAB = ELB + SCH.
-            DISPLAY "TOTAL BILL:" LINE 13 COLUMN 1.
-            DISPLAY TAB LINE 13 COLUMN 35.
+
+            DISPLAY "PEAK DEMAND CHARGE:" LINE 12 COLUMN 48.
+            DISPLAY PDC LINE 12 COLUMN 68.
+
+            COMPUTE VAT = (ELB + SCH + PDC) * 0.12.
+            DISPLAY "VAT (12%):" LINE 13 COLUMN 1.
+            DISPLAY VAT LINE 13 COLUMN 35.
+
+            DISPLAY "PREVIOUS UNPAID BALANCE:" LINE 14 COLUMN 1.
+            DISPLAY PRIOR-UNPAID LINE 14 COLUMN 35.
+
+            COMPUTE TOT-BILL-AMT = ELB + SCH + PDC + VAT + PRIOR-UNPAID.
+            MOVE TOT-BILL-AMT TO TOT-BILL.
+            DISPLAY "TOTAL BILL:" LINE 15 COLUMN 1.
+            DISPLAY TOT-BILL LINE 15 COLUMN 35.
+
+            DISPLAY CONSUMPTION-FLAG LINE 16 COLUMN 1.
+
+            PERFORM CORRECT-RTN THRU CORRECT-END.
+            PERFORM SEQ-RTN.
+            MOVE REFNO TO D-REFNO.
+            MOVE ANO TO D-ANO.
+            MOVE CNA TO D-CNA.
+            MOVE ATY TO D-ATY.
+            MOVE KWH TO D-KWH.
+            MOVE SCH TO D-SCH.
+            MOVE PDC TO D-PDC.
+            MOVE VAT TO D-VAT.
+            MOVE TOT-BILL-AMT TO D-TOT-BILL.
+            WRITE OUTREC.
+            PERFORM WRITE-CSV-RTN.
+            ADD 1 TO REC-CTR.
+            PERFORM WRITE-ARREARS-RTN.
+            PERFORM WRITE-HISTORY-RTN.
 
             PERFORM ANOTHER-RTN UNTIL ENO = 'y' OR ENO = 'Y'
             OR ENO = 'n' OR ENO = 'N'.
        PROCESS-RTN-END.
+       PRR-RTN.
+            ACCEPT PRR LINE 6 COLUMN 35.
+            IF PRR IS NUMERIC
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "PRR" TO AL-FIELD
+                 MOVE PRR TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM PRR-RTN THRU PRR-END UNTIL VALID-SW = 1.
+       PRR-END.
+       CRR-RTN.
+            ACCEPT CRR LINE 7 COLUMN 35.
+            IF CRR IS NUMERIC AND CRR >= PRR
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "CRR" TO AL-FIELD
+                 MOVE CRR TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM CRR-RTN THRU CRR-END UNTIL VALID-SW = 1.
+       CRR-END.
        KWH-RTN.
             COMPUTE KWH = CRR - PRR.
             DISPLAY "KWH USED:" LINE 8 COLUMN 1.
@@ -104,32 +246,179 @@
        ACC-RTN.
             DISPLAY "ACCOUNT CODE:" LINE 9 COLUMN 1.
             ACCEPT ACC LINE 9 COLUMN 35.
-            IF ACC = 'r' OR 'R' 
+            MOVE 0 TO PKD, DEMRATE, PDC.
+            IF ACC = 'r' OR 'R'
                  MOVE "RESIDENTIAL" TO ATY
-                 MOVE 14 TO PRC.
+                 MOVE 14 TO PRC
+                 COMPUTE ELB = KWH * PRC
+                 IF KWH < 100
+                      COMPUTE ELB = ELB * 0.5
+                 END-IF
+                 COMPUTE SCH = ELB * 0.03.
             IF ACC = 'c' OR 'C'
                  MOVE "COMMERCIAL" TO ATY
-                 MOVE 28 TO PRC.
+                 MOVE 28 TO PRC
+                 MOVE 50.00 TO DEMRATE
+                 COMPUTE ELB = KWH * PRC
+                 COMPUTE SCH = ELB * 0.06
+                 MOVE 0 TO VALID-SW
+                 PERFORM PDC-RTN
+                 COMPUTE PDC = PKD * DEMRATE.
             IF ACC = 'i' OR 'I'
                  MOVE "INDUSTRIAL" TO ATY
-                 MOVE 42 TO PRC.
-            COMPUTE ELB = KWH * PRC.
-
-
+                 MOVE 42 TO PRC
+                 MOVE 75.00 TO DEMRATE
+                 COMPUTE ELB = KWH * PRC
+                 COMPUTE SCH = ELB * 0.09
+                 MOVE 0 TO VALID-SW
+                 PERFORM PDC-RTN
+                 COMPUTE PDC = PKD * DEMRATE.
+            IF ACC NOT = 'R' AND ACC NOT = 'r'
+            AND ACC NOT = 'C' AND ACC NOT = 'c'
+            AND ACC NOT = 'I' AND ACC NOT = 'i'
+                 MOVE "ACC" TO AL-FIELD
+                 MOVE ACC TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN.
+       PDC-RTN.
+            DISPLAY "PEAK DEMAND (KW):" LINE 9 COLUMN 48.
+            ACCEPT PKD LINE 9 COLUMN 68.
+            IF PKD IS NUMERIC
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "PKD" TO AL-FIELD
+                 MOVE PKD TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM PDC-RTN THRU PDC-END UNTIL VALID-SW = 1.
+       PDC-END.
+       CORRECT-RTN.
+            MOVE 0 TO CORR-FIELD.
+            DISPLAY "CORRECT A FIELD BEFORE SAVING (0=NONE,1=NAME,"
+            LINE 18 COLUMN 1.
+            DISPLAY "2=READINGS,3=ACCTTYPE): " LINE 18 COLUMN 48.
+            ACCEPT CORR-FIELD LINE 19 COLUMN 1.
+            IF CORR-FIELD = 1
+                 DISPLAY "CUSTOMER NAME:" LINE 5 COLUMN 1
+                 ACCEPT CNA LINE 5 COLUMN 35
+            ELSE
+            IF CORR-FIELD = 2
+                 DISPLAY "PREVIOUS READING:" LINE 6 COLUMN 1
+                 MOVE 0 TO VALID-SW
+                 PERFORM PRR-RTN THRU PRR-END UNTIL VALID-SW = 1
+                 MOVE 0 TO VALID-SW
+                 DISPLAY "CURRENT READING:" LINE 7 COLUMN 1
+                 PERFORM CRR-RTN THRU CRR-END UNTIL VALID-SW = 1
+                 PERFORM KWH-RTN
+                 IF KWH > HIGH-KWH
+                      MOVE KWH TO HIGH-KWH
+                      MOVE CNA TO HIGH-CNA
+                 END-IF
+                 PERFORM HISTORY-RTN
+                 PERFORM ACC-RTN UNTIL
+                 ACC = 'R' OR ACC = 'r' OR
+                 ACC = 'C' OR ACC = 'c' OR
+                 ACC = 'I' OR ACC = 'i'
+                 COMPUTE VAT = (ELB + SCH + PDC) * 0.12
+                 COMPUTE TOT-BILL-AMT = ELB + SCH + PDC + VAT
+                      + PRIOR-UNPAID
+                 MOVE TOT-BILL-AMT TO TOT-BILL
+            ELSE
+            IF CORR-FIELD = 3
+                 PERFORM ACC-RTN UNTIL
+                 ACC = 'R' OR ACC = 'r' OR
+                 ACC = 'C' OR ACC = 'c' OR
+                 ACC = 'I' OR ACC = 'i'
+                 COMPUTE VAT = (ELB + SCH + PDC) * 0.12
+                 COMPUTE TOT-BILL-AMT = ELB + SCH + PDC + VAT
+                      + PRIOR-UNPAID
+                 MOVE TOT-BILL-AMT TO TOT-BILL.
+            IF CORR-FIELD NOT = 0
+                 PERFORM CORRECT-RTN THRU CORRECT-END.
+       CORRECT-END.
        ANOTHER-RTN.
             DISPLAY "INPUT ANOTHER RECORD (Y/N)?"
-            LINE 15 COLUMN 1.
-            ACCEPT ENO LINE 15 COLUMN 35.
+            LINE 17 COLUMN 1.
+            ACCEPT ENO LINE 17 COLUMN 35.
             IF ENO = 'N' OR ENO = 'n' MOVE 1 TO EOFSW.
-
-
-                   ARC-RTN.
-            DISPLAY "AREA CODE:" LINE 11 COLUMN 1.
-            ACCEPT ARC LINE 11 COLUMN 35.
-            IF ARC = 1
-                 COMPUTE SCH = ELB * 0.3.
-            IF ARC = 2
-                 COMPUTE SCH = ELB * 0.5.
-            IF ARC = 3
-                 COMPUTE SCH = ELB * 0.7.
-            COMPUTE ELB = KWH * PRC.
\ No newline at end of file
+       ARREARS-RTN.
+            MOVE ANO TO AR-ANO.
+            READ ARREARS
+                 INVALID KEY
+                      MOVE 0 TO PRIOR-UNPAID
+                 NOT INVALID KEY
+                      MOVE AR-BAL TO PRIOR-UNPAID.
+       WRITE-ARREARS-RTN.
+            MOVE ANO TO AR-ANO.
+            MOVE TOT-BILL-AMT TO AR-BAL.
+            IF AR-STATUS = "23"
+                 WRITE AR-REC
+            ELSE
+                 REWRITE AR-REC.
+       HISTORY-RTN.
+            MOVE SPACES TO CONSUMPTION-FLAG.
+            MOVE ANO TO HS-ANO.
+            READ HISTORY
+                 INVALID KEY
+                      MOVE 0 TO PRIOR-KWH
+                      MOVE 0 TO YTD-KWH
+                 NOT INVALID KEY
+                      MOVE HS-PRIOR-KWH TO PRIOR-KWH
+                      MOVE HS-YTD-KWH TO YTD-KWH.
+            IF PRIOR-KWH > 0 AND KWH > PRIOR-KWH * 1.5
+                 MOVE "**UNUSUAL CONSUMPTION - CHECK METER**"
+                      TO CONSUMPTION-FLAG.
+       WRITE-HISTORY-RTN.
+            MOVE ANO TO HS-ANO.
+            ADD KWH TO YTD-KWH.
+            MOVE KWH TO HS-PRIOR-KWH.
+            MOVE YTD-KWH TO HS-YTD-KWH.
+            IF HS-STATUS = "23"
+                 WRITE HS-REC
+            ELSE
+                 REWRITE HS-REC.
+       FINISH-RTN.
+            MOVE HIGH-CNA TO P-HIGH-CNA.
+            MOVE HIGH-KWH TO P-HIGH-KWH.
+            WRITE OUTREC FROM HIGH-1.
+            MOVE REC-CTR TO TR-RECCOUNT.
+            ACCEPT TR-RUNDATE FROM DATE.
+            WRITE OUTREC FROM TRAILER-REC.
+            CLOSE OUTFILE, ARREARS, HISTORY, CSVFILE.
+       WRITE-CSV-RTN.
+            MOVE SPACES TO CSV-LINE.
+            STRING REFNO DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   ANO DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   CNA DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   ATY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   KWH DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   SCH DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   PDC DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   VAT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TOT-BILL-AMT DELIMITED BY SIZE
+                   INTO CSV-LINE
+            END-STRING.
+            WRITE CSV-REC.
+       WRITE-AUDIT-RTN.
+            MOVE "BROW" TO AL-PROGRAM.
+            ACCEPT AL-DATE FROM DATE.
+            ACCEPT AL-TIME FROM TIME.
+            WRITE AUDIT-REC.
+       SEQ-RTN.
+            MOVE "BROW" TO SC-PROGRAM.
+            READ SEQCTR
+                 INVALID KEY
+                      MOVE 1 TO SC-NEXT-SEQ
+                 NOT INVALID KEY
+                      ADD 1 TO SC-NEXT-SEQ.
+            MOVE SC-NEXT-SEQ TO REFNO.
+            IF SC-STATUS = "23"
+                 WRITE SC-REC
+            ELSE
+                 REWRITE SC-REC.
