@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-MENU.
+      *AUTHOR. JEI.
+      *INSTALLATION. PUP-MANILA.
+      *DATE-WRITTEN. 08/09/26.
+      *DATE-COMPILED. 08/09/26.
+      *SECURITY. ONLY ME.
+      *REMARKS. DRIVING MENU FOR ALL REPORT PROGRAMS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GIGABYTE.
+       OBJECT-COMPUTER. GIGABYTE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CHOICE PIC 9 VALUE 0.
+       SCREEN SECTION.
+       01   SCRE.
+            02 BLANK SCREEN.
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+            PERFORM MENU-RTN UNTIL CHOICE = 9.
+            STOP RUN.
+       MENU-RTN.
+            DISPLAY SCRE.
+            MOVE 0 TO CHOICE.
+            DISPLAY "PUP-MANILA REPORTING SYSTEM" LINE 1 COLUMN 25.
+            DISPLAY "MAIN MENU" LINE 2 COLUMN 35.
+
+            DISPLAY "1. BANK ACCOUNT TRANSACTIONS" LINE 5 COLUMN 10.
+            DISPLAY "2. FACULTY RECORDS" LINE 6 COLUMN 10.
+            DISPLAY "3. BOARD EXAM RESULT (PRACTICE-7)" LINE 7 COLUMN 10.
+            DISPLAY "4. BOARD EXAM RESULT (BOARD-EXAM)" LINE 8 COLUMN 10.
+            DISPLAY "5. STUDENT STATEMENT OF ACCOUNT" LINE 9 COLUMN 10.
+            DISPLAY "6. SALES REPORT" LINE 10 COLUMN 10.
+            DISPLAY "7. ELECTRIC BILLING (HANDS-ON-FINALS)" LINE 11
+            COLUMN 10.
+            DISPLAY "8. ELECTRIC BILLING (BROW)" LINE 12 COLUMN 10.
+            DISPLAY "9. EXIT" LINE 13 COLUMN 10.
+
+            DISPLAY "ENTER CHOICE:" LINE 15 COLUMN 10.
+            ACCEPT CHOICE LINE 15 COLUMN 30.
+            PERFORM DISPATCH-RTN.
+       DISPATCH-RTN.
+            IF CHOICE = 1 CALL "Problem3".
+            IF CHOICE = 2 CALL "FACULTY".
+            IF CHOICE = 3 CALL "PRACTICE-7".
+            IF CHOICE = 4 CALL "BOARD-EXAM".
+            IF CHOICE = 5 CALL "POPULATION-REPORT".
+            IF CHOICE = 6 CALL "SALES-REPORT".
+            IF CHOICE = 7 CALL "HANDS-ON-FINALS".
+            IF CHOICE = 8 CALL "BROW".
+            IF CHOICE < 1 OR CHOICE > 9
+                 DISPLAY "INVALID CHOICE, TRY AGAIN." LINE 17 COLUMN 10.
