@@ -13,15 +13,63 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT OUTFILE ASSIGN TO "12OUTPUT.TXT".
+            SELECT EXAMHIST ASSIGN TO "EXAMHIST.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS EH-ENO
+                 FILE STATUS IS HIST-STATUS.
+            SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT".
+            SELECT UNIVFILE ASSIGN TO "UNIV.DAT"
+                 FILE STATUS IS UNIV-FILE-STATUS.
+            SELECT COURSEFILE ASSIGN TO "COURSE.DAT"
+                 FILE STATUS IS COURSE-FILE-STATUS.
+            SELECT SEQCTR ASSIGN TO "SEQCTR.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS SC-PROGRAM
+                 FILE STATUS IS SC-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD   OUTFILE
             LABEL RECORD IS OMITTED
             DATA RECORD IS OUTREC.
        01   OUTREC.
-            02 FILLER PIC X(80).
+            02 FILLER PIC X(89).
+       FD   EXAMHIST.
+       01   HIST-REC.
+            02 EH-ENO PIC 9(10).
+            02 EH-SITTINGS PIC 99.
+            02 EH-LAST-TRS PIC 99.
+            02 EH-LAST-RMK PIC X(6).
+       FD   AUDITLOG.
+       01   AUDIT-REC.
+            02 AL-PROGRAM PIC X(15).
+            02 AL-FIELD PIC X(15).
+            02 AL-BADVAL PIC X(20).
+            02 AL-DATE PIC X(8).
+            02 AL-TIME PIC X(8).
+       FD   SEQCTR.
+       01   SC-REC.
+            02 SC-PROGRAM PIC X(15).
+            02 SC-NEXT-SEQ PIC 9(8).
+       FD   UNIVFILE.
+       01   UNIV-FILE-REC.
+            02 UF-CODE PIC 9.
+            02 UF-NAME PIC X(5).
+       FD   COURSEFILE.
+       01   COURSE-FILE-REC.
+            02 CF-CODE PIC 9.
+            02 CF-NAME PIC X(4).
        WORKING-STORAGE SECTION.
+       01   UNIV-FILE-STATUS PIC XX VALUE "00".
+       01   COURSE-FILE-STATUS PIC XX VALUE "00".
+       01   SC-STATUS PIC XX VALUE "00".
+       01   REFNO PIC 9(8) VALUE 0.
+       01   CORR-FIELD PIC 9 VALUE 0.
+       01   HIST-STATUS PIC XX VALUE "00".
+       01   PRIOR-SITTINGS PIC 99 VALUE 0.
        01   EOFSW PIC 9 VALUE 0.
+       01   VALID-SW PIC 9 VALUE 0.
        01   ANO PIC X VALUE SPACES.
        01   ENO PIC 9(10) VALUE 0.
        01   ENA PIC X(25) VALUE SPACES.
@@ -36,6 +84,77 @@
        01   RMK PIC X(6) VALUE SPACES.
        01   TNP PIC 99 VALUE 0.
        01   TNF PIC 99 VALUE 0.
+       01   UNIV-TABLE.
+            02 UNIV-ENTRY OCCURS 9 TIMES INDEXED BY UNIV-IDX.
+               03 UT-CODE PIC 9.
+               03 UT-NAME PIC X(5).
+               03 UT-PASS PIC 99 VALUE 0.
+               03 UT-FAIL PIC 99 VALUE 0.
+               03 UT-HIGH-DEC PIC 9V99 VALUE 0.
+               03 UT-HIGH-ENA PIC X(25) VALUE SPACES.
+       01   UNIV-COUNT PIC 9 VALUE 0.
+       01   COURSE-TABLE.
+            02 COURSE-ENTRY OCCURS 9 TIMES INDEXED BY COURSE-IDX.
+               03 CT-CODE PIC 9.
+               03 CT-NAME PIC X(4).
+               03 CT-PASS PIC 99 VALUE 0.
+               03 CT-FAIL PIC 99 VALUE 0.
+               03 CT-HIGH-DEC PIC 9V99 VALUE 0.
+               03 CT-HIGH-ENA PIC X(25) VALUE SPACES.
+       01   COURSE-COUNT PIC 9 VALUE 0.
+       01   UNC-MATCH PIC 9 VALUE 0.
+       01   CRC-MATCH PIC 9 VALUE 0.
+       01   UT-HIGH-BUMPED-SW PIC 9 VALUE 0.
+       01   PREV-UT-HIGH-DEC PIC 9V99 VALUE 0.
+       01   PREV-UT-HIGH-ENA PIC X(25) VALUE SPACES.
+       01   CT-HIGH-BUMPED-SW PIC 9 VALUE 0.
+       01   PREV-CT-HIGH-DEC PIC 9V99 VALUE 0.
+       01   PREV-CT-HIGH-ENA PIC X(25) VALUE SPACES.
+       01   PASS-RATE PIC 999V99 VALUE 0.
+       01   PASS-RATE-OUT PIC ZZ9.99.
+       01   RATE-RPT-LINE.
+            02 FILLER PIC X(5) VALUE SPACES.
+            02 RR-NAME PIC X(5).
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 FILLER PIC X(6) VALUE "PASSED".
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 RR-PASS PIC ZZ9.
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 FILLER PIC X(6) VALUE "FAILED".
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 RR-FAIL PIC ZZ9.
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 FILLER PIC X(10) VALUE "PASS RATE:".
+            02 RR-PCT PIC ZZ9.99.
+            02 FILLER PIC X(1) VALUE "%".
+            02 FILLER PIC X(25) VALUE SPACES.
+       01   UNIV-RPT-HEAD.
+            02 FILLER PIC X(5) VALUE SPACES.
+            02 FILLER PIC X(26) VALUE "PASS RATE BY UNIVERSITY".
+            02 FILLER PIC X(49) VALUE SPACES.
+       01   COURSE-RPT-HEAD.
+            02 FILLER PIC X(5) VALUE SPACES.
+            02 FILLER PIC X(26) VALUE "PASS RATE BY COURSE".
+            02 FILLER PIC X(49) VALUE SPACES.
+       01   HIGH-RPT-LINE.
+            02 FILLER PIC X(5) VALUE SPACES.
+            02 HR-NAME PIC X(5).
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 FILLER PIC X(13) VALUE "TOP EXAMINEE:".
+            02 FILLER PIC X(1) VALUE SPACES.
+            02 HR-ENA PIC X(25).
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 FILLER PIC X(6) VALUE "SCORE:".
+            02 HR-DEC PIC 9.99.
+            02 FILLER PIC X(16) VALUE SPACES.
+       01   UNIV-HIGH-RPT-HEAD.
+            02 FILLER PIC X(5) VALUE SPACES.
+            02 FILLER PIC X(32) VALUE "TOP EXAMINEE BY UNIVERSITY".
+            02 FILLER PIC X(43) VALUE SPACES.
+       01   COURSE-HIGH-RPT-HEAD.
+            02 FILLER PIC X(5) VALUE SPACES.
+            02 FILLER PIC X(28) VALUE "TOP EXAMINEE BY COURSE".
+            02 FILLER PIC X(47) VALUE SPACES.
        01   SUB-1.
             02 FILLER PIC X(8) VALUE "EXAMINEE".
             02 FILLER PIC X(2) VALUE SPACES.
@@ -58,6 +177,8 @@
             02 FILLER PIC X(4) VALUE "NAME".
             02 FILLER PIC X(10) VALUE SPACES.
        01   DETAILS.
+            02 P-REFNO PIC 9(8).
+            02 FILLER PIC X(1) VALUE SPACES.
             02 P-ENO PIC 9(10).
             02 P-ENA PIC X(25).
             02 P-DOB PIC X(20).
@@ -73,10 +194,90 @@
        PROCEDURE DIVISION.
        MAIN-RTN.
             OPEN OUTPUT OUTFILE.
+            OPEN I-O EXAMHIST.
+            IF HIST-STATUS = "35"
+                 OPEN OUTPUT EXAMHIST
+                 CLOSE EXAMHIST
+                 OPEN I-O EXAMHIST.
+            OPEN EXTEND AUDITLOG.
+            OPEN I-O SEQCTR.
+            IF SC-STATUS = "35"
+                 OPEN OUTPUT SEQCTR
+                 CLOSE SEQCTR
+                 OPEN I-O SEQCTR.
+            PERFORM INIT-TABLES-RTN.
             PERFORM HEADING-RTN.
             PERFORM ACCEPT-RTN THRU ACCEPT-RTN-END UNTIL EOFSW = 1.
             PERFORM FINISH-RTN.
+            CLOSE EXAMHIST.
+            CLOSE AUDITLOG.
+            CLOSE SEQCTR.
             STOP RUN.
+       INIT-TABLES-RTN.
+            OPEN INPUT UNIVFILE.
+            IF UNIV-FILE-STATUS = "35"
+                 PERFORM SEED-UNIV-FILE-RTN
+                 OPEN INPUT UNIVFILE
+            END-IF.
+            MOVE 0 TO UNIV-COUNT.
+            PERFORM LOAD-UNIV-ENTRY-RTN
+                 UNTIL UNIV-FILE-STATUS = "10" OR UNIV-COUNT = 9.
+            CLOSE UNIVFILE.
+            OPEN INPUT COURSEFILE.
+            IF COURSE-FILE-STATUS = "35"
+                 PERFORM SEED-COURSE-FILE-RTN
+                 OPEN INPUT COURSEFILE
+            END-IF.
+            MOVE 0 TO COURSE-COUNT.
+            PERFORM LOAD-COURSE-ENTRY-RTN
+                 UNTIL COURSE-FILE-STATUS = "10" OR COURSE-COUNT = 9.
+            CLOSE COURSEFILE.
+       LOAD-UNIV-ENTRY-RTN.
+            READ UNIVFILE
+                 AT END MOVE "10" TO UNIV-FILE-STATUS
+                 NOT AT END
+                      ADD 1 TO UNIV-COUNT
+                      MOVE UF-CODE TO UT-CODE(UNIV-COUNT)
+                      MOVE UF-NAME TO UT-NAME(UNIV-COUNT)
+            END-READ.
+       LOAD-COURSE-ENTRY-RTN.
+            READ COURSEFILE
+                 AT END MOVE "10" TO COURSE-FILE-STATUS
+                 NOT AT END
+                      ADD 1 TO COURSE-COUNT
+                      MOVE CF-CODE TO CT-CODE(COURSE-COUNT)
+                      MOVE CF-NAME TO CT-NAME(COURSE-COUNT)
+            END-READ.
+       SEED-UNIV-FILE-RTN.
+            OPEN OUTPUT UNIVFILE.
+            MOVE 1 TO UF-CODE.
+            MOVE "UP"    TO UF-NAME.
+            WRITE UNIV-FILE-REC.
+            MOVE 2 TO UF-CODE.
+            MOVE "PUP"   TO UF-NAME.
+            WRITE UNIV-FILE-REC.
+            MOVE 3 TO UF-CODE.
+            MOVE "DLSU"  TO UF-NAME.
+            WRITE UNIV-FILE-REC.
+            MOVE 4 TO UF-CODE.
+            MOVE "ADMU"  TO UF-NAME.
+            WRITE UNIV-FILE-REC.
+            MOVE 5 TO UF-CODE.
+            MOVE "MAPUA" TO UF-NAME.
+            WRITE UNIV-FILE-REC.
+            CLOSE UNIVFILE.
+       SEED-COURSE-FILE-RTN.
+            OPEN OUTPUT COURSEFILE.
+            MOVE 1 TO CF-CODE.
+            MOVE "BSIT" TO CF-NAME.
+            WRITE COURSE-FILE-REC.
+            MOVE 2 TO CF-CODE.
+            MOVE "BSCS" TO CF-NAME.
+            WRITE COURSE-FILE-REC.
+            MOVE 3 TO CF-CODE.
+            MOVE "BSIS" TO CF-NAME.
+            WRITE COURSE-FILE-REC.
+            CLOSE COURSEFILE.
        HEADING-RTN.
             WRITE OUTREC FROM SUB-1 AFTER PAGE.
             WRITE OUTREC FROM SUB-2 AFTER 1.
@@ -101,29 +302,37 @@
             DISPLAY "DATE OF BIRTH:" LINE 6 COLUMN 1.
             ACCEPT DOB LINE 6 COLUMN 35.
 
-            PERFORM UNI-RTN UNTIL UNC > 0 AND UNC < 6.
+            PERFORM UNI-RTN UNTIL UNC > 0 AND UNC NOT > UNIV-COUNT.
             DISPLAY "UNIVERSITY NAME" LINE 8 COLUMN 1.
             DISPLAY UNA LINE 8 COLUMN 35.
 
-            PERFORM CRC-RTN UNTIL CRC > 0 AND CRC < 4.
+            PERFORM CRC-RTN UNTIL CRC > 0 AND CRC NOT > COURSE-COUNT.
             DISPLAY "COURSE NAME:" LINE 10 COLUMN 1.
             DISPLAY CNA LINE 10 COLUMN 35.
             
             DISPLAY "TOTAL NO. OF ITEMS:" LINE 11 COLUMN 1.
-            ACCEPT TNI LINE 11 COLUMN 35.
-            
+            PERFORM TNI-RTN.
+            MOVE 0 TO VALID-SW.
+
             PERFORM SCR-RTN.
-                 
+            MOVE 0 TO VALID-SW.
+
             PERFORM RMK-RTN.
             DISPLAY "REMARKS:" LINE 13 COLUMN 1.
             DISPLAY RMK LINE 13 COLUMN 35.
-            
+
             MOVE ENO TO P-ENO.
             MOVE ENA TO P-ENA.
             MOVE DOB TO P-DOB.
             MOVE UNA TO P-UNA.
             MOVE CNA TO P-CNA.
             MOVE RMK TO P-RMK.
+            PERFORM CORRECT-RTN THRU CORRECT-END.
+            PERFORM HIST-RTN.
+            DISPLAY "PRIOR SITTINGS:" LINE 14 COLUMN 1.
+            DISPLAY PRIOR-SITTINGS LINE 14 COLUMN 35.
+            PERFORM SEQ-RTN.
+            MOVE REFNO TO P-REFNO.
             WRITE OUTREC FROM DETAILS AFTER 1.
 
             PERFORM ANOTHER-RTN UNTIL ANO = 'Y' OR ANO = 'y'
@@ -132,20 +341,56 @@
        UNI-RTN.
             DISPLAY "UNIVERSITY CODE:" LINE 7 COLUMN 1.
             ACCEPT UNC LINE 7 COLUMN 35.
-            IF UNC = 1 MOVE "UP" TO UNA.
-            IF UNC = 2 MOVE "PUP" TO UNA.
-            IF UNC = 3 MOVE "DLSU" TO UNA.
-            IF UNC = 4 MOVE "ADMU" TO UNA.
-            IF UNC = 5 MOVE "MAPUA" TO UNA.
+            MOVE SPACES TO UNA.
+            IF UNC = 0 OR UNC > UNIV-COUNT
+                 MOVE "UNIVERSITYCODE" TO AL-FIELD
+                 MOVE UNC TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+            END-IF.
+            PERFORM VARYING UNIV-IDX FROM 1 BY 1
+                    UNTIL UNIV-IDX > UNIV-COUNT
+                IF UNC = UT-CODE(UNIV-IDX)
+                    MOVE UT-NAME(UNIV-IDX) TO UNA
+                    MOVE UNIV-IDX TO UNC-MATCH
+                END-IF
+            END-PERFORM.
        CRC-RTN.
             DISPLAY "COURSE CODE:" LINE 9 COLUMN 1.
             ACCEPT CRC LINE 9 COLUMN 35.
-            IF CRC = 1 MOVE "BSIT" TO CNA.
-            IF CRC = 2 MOVE "BSCS" TO CNA.
-            IF CRC = 3 MOVE "BSIS" TO CNA.
+            MOVE SPACES TO CNA.
+            IF CRC = 0 OR CRC > COURSE-COUNT
+                 MOVE "COURSECODE" TO AL-FIELD
+                 MOVE CRC TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+            END-IF.
+            PERFORM VARYING COURSE-IDX FROM 1 BY 1
+                    UNTIL COURSE-IDX > COURSE-COUNT
+                IF CRC = CT-CODE(COURSE-IDX)
+                    MOVE CT-NAME(COURSE-IDX) TO CNA
+                    MOVE COURSE-IDX TO CRC-MATCH
+                END-IF
+            END-PERFORM.
+       TNI-RTN.
+            ACCEPT TNI LINE 11 COLUMN 35.
+            IF TNI IS NUMERIC AND TNI > 0
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "TNI" TO AL-FIELD
+                 MOVE TNI TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM TNI-RTN THRU TNI-END UNTIL VALID-SW = 1.
+       TNI-END.
        SCR-RTN.
             DISPLAY "TEST RESULT (SCORE):" LINE 12 COLUMN 1.
             ACCEPT TRS LINE 12 COLUMN 35.
+            IF TRS IS NUMERIC AND TRS >= 0 AND TRS <= TNI
+                 MOVE 1 TO VALID-SW
+            ELSE
+                 MOVE "TRS" TO AL-FIELD
+                 MOVE TRS TO AL-BADVAL
+                 PERFORM WRITE-AUDIT-RTN
+                 PERFORM SCR-RTN THRU SCR-END UNTIL VALID-SW = 1.
+       SCR-END.
        RMK-RTN.
             COMPUTE DEC = TRS / TNI.
             IF (CRC = 1 AND DEC > 0.60) 
@@ -153,9 +398,101 @@
             OR (CRC = 3 AND DEC > 0.50)
                  MOVE "PASSED" TO RMK
                  ADD 1 TO TNP
-            ELSE 
+                 ADD 1 TO UT-PASS(UNC-MATCH)
+                 ADD 1 TO CT-PASS(CRC-MATCH)
+            ELSE
                  MOVE "FAILED" TO RMK
-                 ADD 1 TO TNF.
+                 ADD 1 TO TNF
+                 ADD 1 TO UT-FAIL(UNC-MATCH)
+                 ADD 1 TO CT-FAIL(CRC-MATCH).
+            MOVE 0 TO UT-HIGH-BUMPED-SW.
+            IF DEC > UT-HIGH-DEC(UNC-MATCH)
+                 MOVE UT-HIGH-DEC(UNC-MATCH) TO PREV-UT-HIGH-DEC
+                 MOVE UT-HIGH-ENA(UNC-MATCH) TO PREV-UT-HIGH-ENA
+                 MOVE 1 TO UT-HIGH-BUMPED-SW
+                 MOVE DEC TO UT-HIGH-DEC(UNC-MATCH)
+                 MOVE ENA TO UT-HIGH-ENA(UNC-MATCH).
+            MOVE 0 TO CT-HIGH-BUMPED-SW.
+            IF DEC > CT-HIGH-DEC(CRC-MATCH)
+                 MOVE CT-HIGH-DEC(CRC-MATCH) TO PREV-CT-HIGH-DEC
+                 MOVE CT-HIGH-ENA(CRC-MATCH) TO PREV-CT-HIGH-ENA
+                 MOVE 1 TO CT-HIGH-BUMPED-SW
+                 MOVE DEC TO CT-HIGH-DEC(CRC-MATCH)
+                 MOVE ENA TO CT-HIGH-ENA(CRC-MATCH).
+       UNDO-TALLY-RTN.
+            IF RMK = "PASSED"
+                 SUBTRACT 1 FROM TNP
+                 SUBTRACT 1 FROM UT-PASS(UNC-MATCH)
+                 SUBTRACT 1 FROM CT-PASS(CRC-MATCH)
+            ELSE
+                 SUBTRACT 1 FROM TNF
+                 SUBTRACT 1 FROM UT-FAIL(UNC-MATCH)
+                 SUBTRACT 1 FROM CT-FAIL(CRC-MATCH).
+            IF UT-HIGH-BUMPED-SW = 1
+                 MOVE PREV-UT-HIGH-DEC TO UT-HIGH-DEC(UNC-MATCH)
+                 MOVE PREV-UT-HIGH-ENA TO UT-HIGH-ENA(UNC-MATCH)
+                 MOVE 0 TO UT-HIGH-BUMPED-SW.
+            IF CT-HIGH-BUMPED-SW = 1
+                 MOVE PREV-CT-HIGH-DEC TO CT-HIGH-DEC(CRC-MATCH)
+                 MOVE PREV-CT-HIGH-ENA TO CT-HIGH-ENA(CRC-MATCH)
+                 MOVE 0 TO CT-HIGH-BUMPED-SW.
+       HIST-RTN.
+            MOVE ENO TO EH-ENO.
+            READ EXAMHIST
+                 INVALID KEY
+                      MOVE 1 TO EH-SITTINGS
+                      MOVE 0 TO PRIOR-SITTINGS
+                      MOVE TRS TO EH-LAST-TRS
+                      MOVE RMK TO EH-LAST-RMK
+                      WRITE HIST-REC
+                 NOT INVALID KEY
+                      MOVE EH-SITTINGS TO PRIOR-SITTINGS
+                      ADD 1 TO EH-SITTINGS
+                      MOVE TRS TO EH-LAST-TRS
+                      MOVE RMK TO EH-LAST-RMK
+                      REWRITE HIST-REC.
+       CORRECT-RTN.
+            MOVE 0 TO CORR-FIELD.
+            DISPLAY "CORRECT A FIELD BEFORE SAVING (0=NONE,1=NAME,"
+            LINE 19 COLUMN 1.
+            DISPLAY "2=DOB,3=UNIVCODE,4=COURSECODE): "
+            LINE 19 COLUMN 48.
+            ACCEPT CORR-FIELD LINE 20 COLUMN 1.
+            IF CORR-FIELD = 1
+                 DISPLAY "EXAMINEE NAME:" LINE 5 COLUMN 1
+                 ACCEPT ENA LINE 5 COLUMN 35
+                 MOVE ENA TO P-ENA
+            ELSE
+            IF CORR-FIELD = 2
+                 DISPLAY "DATE OF BIRTH:" LINE 6 COLUMN 1
+                 ACCEPT DOB LINE 6 COLUMN 35
+                 MOVE DOB TO P-DOB
+            ELSE
+            IF CORR-FIELD = 3
+                 PERFORM UNDO-TALLY-RTN
+                 MOVE 0 TO UNC
+                 PERFORM UNI-RTN UNTIL UNC > 0 AND UNC NOT > UNIV-COUNT
+                 DISPLAY "UNIVERSITY NAME" LINE 8 COLUMN 1
+                 DISPLAY UNA LINE 8 COLUMN 35
+                 MOVE UNA TO P-UNA
+                 PERFORM RMK-RTN
+                 MOVE RMK TO P-RMK
+                 DISPLAY RMK LINE 13 COLUMN 35
+            ELSE
+            IF CORR-FIELD = 4
+                 PERFORM UNDO-TALLY-RTN
+                 MOVE 0 TO CRC
+                 PERFORM CRC-RTN UNTIL CRC > 0
+                      AND CRC NOT > COURSE-COUNT
+                 DISPLAY "COURSE NAME:" LINE 10 COLUMN 1
+                 DISPLAY CNA LINE 10 COLUMN 35
+                 MOVE CNA TO P-CNA
+                 PERFORM RMK-RTN
+                 MOVE RMK TO P-RMK
+                 DISPLAY RMK LINE 13 COLUMN 35.
+            IF CORR-FIELD NOT = 0
+                 PERFORM CORRECT-RTN THRU CORRECT-END.
+       CORRECT-END.
        ANOTHER-RTN.
             DISPLAY "INPUT ANOTHER RECORD (Y/N)?"
             LINE 15 COLUMN 1.
@@ -166,7 +503,74 @@
             DISPLAY TNP LINE 17 COLUMN 35.
             DISPLAY "TOTAL NO. OF FAILED:" LINE 18 COLUMN 1.
             DISPLAY TNF LINE 18 COLUMN 35.
+            PERFORM UNIV-RATE-RPT-RTN.
+            PERFORM COURSE-RATE-RPT-RTN.
+            PERFORM HIGH-SCORE-RPT-RTN.
             CLOSE OUTFILE.
             DISPLAY "PROGRAM PROCESSED" LINE 20 COLUMN 31.
-
-       
\ No newline at end of file
+       UNIV-RATE-RPT-RTN.
+            WRITE OUTREC FROM UNIV-RPT-HEAD AFTER PAGE.
+            PERFORM VARYING UNIV-IDX FROM 1 BY 1
+                    UNTIL UNIV-IDX > UNIV-COUNT
+                MOVE UT-NAME(UNIV-IDX) TO RR-NAME
+                MOVE UT-PASS(UNIV-IDX) TO RR-PASS
+                MOVE UT-FAIL(UNIV-IDX) TO RR-FAIL
+                IF UT-PASS(UNIV-IDX) + UT-FAIL(UNIV-IDX) > 0
+                    COMPUTE PASS-RATE = UT-PASS(UNIV-IDX) * 100 /
+                        (UT-PASS(UNIV-IDX) + UT-FAIL(UNIV-IDX))
+                ELSE
+                    MOVE 0 TO PASS-RATE
+                END-IF
+                MOVE PASS-RATE TO RR-PCT
+                WRITE OUTREC FROM RATE-RPT-LINE AFTER 1
+            END-PERFORM.
+       COURSE-RATE-RPT-RTN.
+            WRITE OUTREC FROM COURSE-RPT-HEAD AFTER PAGE.
+            PERFORM VARYING COURSE-IDX FROM 1 BY 1
+                    UNTIL COURSE-IDX > COURSE-COUNT
+                MOVE CT-NAME(COURSE-IDX) TO RR-NAME
+                MOVE CT-PASS(COURSE-IDX) TO RR-PASS
+                MOVE CT-FAIL(COURSE-IDX) TO RR-FAIL
+                IF CT-PASS(COURSE-IDX) + CT-FAIL(COURSE-IDX) > 0
+                    COMPUTE PASS-RATE = CT-PASS(COURSE-IDX) * 100 /
+                        (CT-PASS(COURSE-IDX) + CT-FAIL(COURSE-IDX))
+                ELSE
+                    MOVE 0 TO PASS-RATE
+                END-IF
+                MOVE PASS-RATE TO RR-PCT
+                WRITE OUTREC FROM RATE-RPT-LINE AFTER 1
+            END-PERFORM.
+       HIGH-SCORE-RPT-RTN.
+            WRITE OUTREC FROM UNIV-HIGH-RPT-HEAD AFTER PAGE.
+            PERFORM VARYING UNIV-IDX FROM 1 BY 1
+                    UNTIL UNIV-IDX > UNIV-COUNT
+                MOVE UT-NAME(UNIV-IDX) TO HR-NAME
+                MOVE UT-HIGH-ENA(UNIV-IDX) TO HR-ENA
+                MOVE UT-HIGH-DEC(UNIV-IDX) TO HR-DEC
+                WRITE OUTREC FROM HIGH-RPT-LINE AFTER 1
+            END-PERFORM.
+            WRITE OUTREC FROM COURSE-HIGH-RPT-HEAD AFTER PAGE.
+            PERFORM VARYING COURSE-IDX FROM 1 BY 1
+                    UNTIL COURSE-IDX > COURSE-COUNT
+                MOVE CT-NAME(COURSE-IDX) TO HR-NAME
+                MOVE CT-HIGH-ENA(COURSE-IDX) TO HR-ENA
+                MOVE CT-HIGH-DEC(COURSE-IDX) TO HR-DEC
+                WRITE OUTREC FROM HIGH-RPT-LINE AFTER 1
+            END-PERFORM.
+       WRITE-AUDIT-RTN.
+            MOVE "PRACTICE-7" TO AL-PROGRAM.
+            ACCEPT AL-DATE FROM DATE.
+            ACCEPT AL-TIME FROM TIME.
+            WRITE AUDIT-REC.
+       SEQ-RTN.
+            MOVE "PRACTICE-7" TO SC-PROGRAM.
+            READ SEQCTR
+                 INVALID KEY
+                      MOVE 1 TO SC-NEXT-SEQ
+                 NOT INVALID KEY
+                      ADD 1 TO SC-NEXT-SEQ.
+            MOVE SC-NEXT-SEQ TO REFNO.
+            IF SC-STATUS = "23"
+                 WRITE SC-REC
+            ELSE
+                 REWRITE SC-REC.
