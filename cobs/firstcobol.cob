@@ -1,11 +1,11 @@
        IDENTIFICATION DIVISION.
-     * PROGRAM-ID. firstcobol.
-     * AUTHOR. JEI.
-     * INSTALLATION. TAYTAY.
-     * DATE-WRITTEN. 01-26-2024.
-     * DATE-COMPILED. 01-26-2024.
-     * SECURITY. MINE ONLY.
-     * REMARKS first cobol.
+       PROGRAM-ID. SALES-REPORT.
+      *AUTHOR. JEI.
+      *INSTALLATION. TAYTAY.
+      *DATE-WRITTEN. 01-26-2024.
+      *DATE-COMPILED. 01-26-2024.
+      *SECURITY. MINE ONLY.
+      *REMARKS. SALES REPORT.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -14,7 +14,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT INFILE ASSIGN TO "SALES.txt".
-           SELECT OUTFILE ASIGN TO "BENTA".
+            SELECT OUTFILE ASSIGN TO "BENTA".
+            SELECT MTDFILE ASSIGN TO "MTDSALES.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS MTD-AC
+                 FILE STATUS IS MTD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE
@@ -30,22 +35,52 @@
            DATA RECORD IS OUTREC.
        01  OUTREC.
            02 FILLER PIC X(80).
+       FD  MTDFILE.
+       01  MTD-REC.
+           02 MTD-AC PIC X.
+           02 MTD-TNS PIC 9(6).
+           02 MTD-TA PIC 9(9)V99.
+           02 MTD-TC PIC 9(8)V99.
        WORKING-STORAGE SECTION.
+       01  MTD-STATUS PIC XX VALUE "00".
        01  SVAC PIC X VALUE SPACES.
        01  TNS PIC 9(4) VALUE 0.
        01  TA PIC 9(7)V99 VALUE ZEROS.
+       01  COMM-RATE PIC V99 VALUE .05.
+       01  CAMT PIC 9(5)V99 VALUE ZEROS.
+       01  TC PIC 9(6)V99 VALUE ZEROS.
+       01  HIGH-AMT PIC 9(5)V99 VALUE ZEROS.
+       01  HIGH-SNO PIC 9(5) VALUE ZEROS.
+       01  HIGH-SNA PIC X(25) VALUE SPACES.
+       01  GTA PIC 9(9)V99 VALUE 0.
+       01  AREA-COUNT PIC 99 VALUE 0.
+       01  AREA-IDX-SV PIC 99 VALUE 0.
+       01  AREA-TOTALS.
+           02 AREA-ENTRY OCCURS 10 TIMES INDEXED BY AREA-IDX.
+              03 ART-AC PIC X VALUE SPACES.
+              03 ART-TA PIC 9(9)V99 VALUE 0.
+       01  PCT-OF-TOTAL PIC 999V99 VALUE 0.
+       01  PCT-OUT PIC ZZ9.99.
        01  EOFSW PIC 9 VALUE ZEROES.
+       01  LINE-CTR PIC 99 VALUE 0.
+       01  LINES-PER-PAGE PIC 99 VALUE 10.
+       01  REC-CTR PIC 9(6) VALUE 0.
+       01  TRAILER-REC.
+           02 FILLER PIC X(7) VALUE "TRAILER".
+           02 TR-RECCOUNT PIC 9(6).
+           02 TR-RUNDATE PIC X(8).
+           02 FILLER PIC X(58) VALUE SPACES.
        01  HEAD-1.
-           02 FILLER PIC X (29) VALUE SPACES.
+           02 FILLER PIC X(29) VALUE SPACES.
            02 FILLER PIC X(22) VALUE "SAN MIGUEL CORPORATION".
-           02 FILLER PIC X (29) VALUE SPACES.
+           02 FILLER PIC X(29) VALUE SPACES.
        01  HEAD-2.
-           02 FILLER PIC X (31) VALUE SPACES.
-           02 FILLER PIC X (17) VALUE, "STA.MESA, MANILA".
+           02 FILLER PIC X(31) VALUE SPACES.
+           02 FILLER PIC X(17) VALUE "STA.MESA, MANILA".
            02 FILLER PIC X(32) VALUE SPACES.
        01  SUB-1.
            02 FILLER PIC X(34) VALUE SPACES.
-           02 FILLER PIC X (12) VALUE "SALES REPORT".
+           02 FILLER PIC X(12) VALUE "SALES REPORT".
            02 FILLER PIC X(34) VALUE SPACES.
        01  SUB-2.
            02 FILLER PIC X(7) VALUE SPACES.
@@ -61,14 +96,14 @@
            02 FILLER PIC X(7) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "AREA".
            02 FILLER PIC X(8) VALUE SPACES.
-           02 FILLER PIC X(6) VALUE "NUMBERS".
-           02 FILLER PIC X(18) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "NUMBERS".
+           02 FILLER PIC X(17) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "NAME".
            02 FILLER PIC X(33) VALUE SPACES.
        01 DETALYE.
            02 FILLER PIC X(9) VALUE SPACES.
            02 P-AC PIC X.
-           02 FILLER PIC X (10) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE SPACES.
            02 P-SNO PIC 9(5).
            02 FILLER PIC X(8) VALUE SPACES.
            02 P-SNA PIC X(25).
@@ -76,31 +111,81 @@
            02 P-AMT PIC 99,999.99.
            02 FILLER PIC X(6) VALUE SPACES.
        01  TOTAL-1.
-           02 FILLER PIC X (7) VALUE SPACES.
-           02 FILLER PIC X (9) VALUE "TOTAL NO.".
-           02 FILLER PIC X (13) VALUE "OF SALESMEN:".
-           02 FILLER PIC X (9) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(9) VALUE "TOTAL NO.".
+           02 FILLER PIC X(13) VALUE "OF SALESMEN:".
+           02 FILLER PIC X(9) VALUE SPACES.
            02 P-TNS PIC 9,999.
-           02 FILLER PIC X (38) VALUE SPACES.
+           02 FILLER PIC X(38) VALUE SPACES.
        01  TOTAL-2.
-           02 FILLER PIC X (7) VALUE SPACES.
-           02 FILLER PIC X (6) VALUE "TOTAL".
-           02 FILLER PIC X (11) VALUE "ACCUMULATED".
-           02 FILLER PIC X (7) VALUE "AMOUNT:".
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "TOTAL".
+           02 FILLER PIC X(11) VALUE "ACCUMULATED".
+           02 FILLER PIC X(7) VALUE "AMOUNT:".
            02 FILLER PIC X(4) VALUE "PHP".
            02 P-TA PIC 9,999,999.99.
-           02 FILLER PIC X (33) VALUE SPACES.
+           02 FILLER PIC X(33) VALUE SPACES.
+       01  TOTAL-3.
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE "TOTAL".
+           02 FILLER PIC X(11) VALUE "COMMISSION".
+           02 FILLER PIC X(9) VALUE "PAYABLE:".
+           02 FILLER PIC X(4) VALUE "PHP".
+           02 P-TC PIC 9,999,999.99.
+           02 FILLER PIC X(32) VALUE SPACES.
+       01  TOP-1.
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(13) VALUE "TOP SALESMAN:".
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-HSNO PIC 9(5).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-HSNA PIC X(25).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-HAMT PIC 99,999.99.
+           02 FILLER PIC X(17) VALUE SPACES.
+       01  MTD-1.
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "MTD:".
+           02 FILLER PIC X(9) VALUE SPACES.
+           02 P-MTD-TNS PIC 9,999.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "PHP".
+           02 P-MTD-TA PIC 9,999,999.99.
+           02 FILLER PIC X(28) VALUE SPACES.
+       01  AREA-PCT-HEAD.
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(26) VALUE "AREA PERCENT OF COMPANY".
+           02 FILLER PIC X(47) VALUE SPACES.
+       01  AREA-PCT-LINE.
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE "AREA:".
+           02 P-ART-AC PIC X.
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "AMOUNT:".
+           02 FILLER PIC X(4) VALUE "PHP".
+           02 P-ART-TA PIC 9,999,999.99.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(8) VALUE "PERCENT:".
+           02 P-PCT-OUT PIC ZZ9.99.
+           02 FILLER PIC X(1) VALUE "%".
+           02 FILLER PIC X(18) VALUE SPACES.
        SCREEN SECTION.
        01  SCRE.
            02 BLANK SCREEN.
        PROCEDURE DIVISION.
-           MAIN-RTN.
+       MAIN-RTN.
            PERFORM INIT-RTN THRU INIT-RTN-END.
            PERFORM PROCESS-RTN UNTIL EOFSW = 1.
            PERFORM FINISH-RTN.
            STOP RUN.
        INIT-RTN.
-           OPEN INPUT INFILE, OUTPUT OUTFILE.
+           OPEN INPUT INFILE.
+           OPEN EXTEND OUTFILE.
+           OPEN I-O MTDFILE.
+           IF MTD-STATUS = "35"
+                OPEN OUTPUT MTDFILE
+                CLOSE MTDFILE
+                OPEN I-O MTDFILE.
            READ INFILE AT END PERFORM END-RTN GO TO INIT-RTN-END.
            MOVE AC TO SVAC.
            PERFORM HEADING-RTN.
@@ -114,6 +199,7 @@
            WRITE OUTREC FROM SUB-1 AFTER 3.
            WRITE OUTREC FROM SUB-2 AFTER 2.
            WRITE OUTREC FROM SUB-3 AFTER 1.
+           MOVE 0 TO LINE-CTR.
        PROCESS-RTN.
            DISPLAY SCRE.
            IF SVAC NOT = AC PERFORM AC-BREAK-RTN ELSE NEXT 
@@ -123,16 +209,91 @@
            MOVE SNA TO P-SNA.
            MOVE AMT TO P-AMT.
            WRITE OUTREC FROM DETALYE AFTER 1.
+           ADD 1 TO REC-CTR.
+           ADD 1 TO LINE-CTR.
+           IF LINE-CTR NOT LESS THAN LINES-PER-PAGE
+                PERFORM HEADING-RTN.
            ADD 1 TO TNS.
            ADD AMT TO TA.
-           READ INFILE AT END MOVE 1 TO EOFSW PERFORM AC-BREAK-RTN
+           COMPUTE CAMT = AMT * COMM-RATE.
+           ADD CAMT TO TC.
+           IF AMT > HIGH-AMT
+                MOVE AMT TO HIGH-AMT
+                MOVE SNO TO HIGH-SNO
+                MOVE SNA TO HIGH-SNA.
+           READ INFILE AT END MOVE 1 TO EOFSW PERFORM AC-BREAK-RTN.
        AC-BREAK-RTN.
            MOVE TNS TO P-TNS.
            WRITE OUTREC FROM TOTAL-1 AFTER 3.
            MOVE TA TO P-TA.
-           WRITE OUTREC FROM TOTAL-1 AFTER 1.
-           MOVE 0 TO TNS, TA.
+           WRITE OUTREC FROM TOTAL-2 AFTER 1.
+           ADD TA TO GTA.
+           PERFORM AREA-TOTAL-RTN.
+           MOVE TC TO P-TC.
+           WRITE OUTREC FROM TOTAL-3 AFTER 1.
+           PERFORM MTD-RTN.
+           MOVE 0 TO TNS, TA, TC.
            MOVE AC TO SVAC.
-       FIN ISH-RTN.
-           CLOSE INFILE, OUTFILE.
+       AREA-TOTAL-RTN.
+           MOVE 0 TO AREA-IDX-SV.
+           PERFORM VARYING AREA-IDX FROM 1 BY 1
+                   UNTIL AREA-IDX > AREA-COUNT
+               IF SVAC = ART-AC(AREA-IDX)
+                   MOVE AREA-IDX TO AREA-IDX-SV
+               END-IF
+           END-PERFORM.
+           IF AREA-IDX-SV = 0 AND AREA-COUNT < 10
+               ADD 1 TO AREA-COUNT
+               MOVE AREA-COUNT TO AREA-IDX-SV
+               MOVE SVAC TO ART-AC(AREA-IDX-SV)
+           END-IF.
+           IF AREA-IDX-SV = 0 AND AREA-COUNT NOT < 10
+               DISPLAY "WARNING: AREA TOTALS TABLE FULL - AREA CODE '"
+                   SVAC "' OMITTED FROM AREA PERCENT-OF-TOTAL REPORT"
+           END-IF.
+           IF AREA-IDX-SV NOT = 0
+               ADD TA TO ART-TA(AREA-IDX-SV)
+           END-IF.
+       MTD-RTN.
+           MOVE SVAC TO MTD-AC.
+           READ MTDFILE
+                INVALID KEY
+                     MOVE 0 TO MTD-TNS
+                     MOVE 0 TO MTD-TA
+                     MOVE 0 TO MTD-TC.
+           ADD TNS TO MTD-TNS.
+           ADD TA TO MTD-TA.
+           ADD TC TO MTD-TC.
+           IF MTD-STATUS = "23"
+                WRITE MTD-REC
+           ELSE
+                REWRITE MTD-REC.
+           MOVE MTD-TNS TO P-MTD-TNS.
+           MOVE MTD-TA TO P-MTD-TA.
+           WRITE OUTREC FROM MTD-1 AFTER 1.
+       FINISH-RTN.
+           MOVE HIGH-SNO TO P-HSNO.
+           MOVE HIGH-SNA TO P-HSNA.
+           MOVE HIGH-AMT TO P-HAMT.
+           WRITE OUTREC FROM TOP-1 AFTER 2.
+           PERFORM AREA-PCT-RPT-RTN.
+           MOVE REC-CTR TO TR-RECCOUNT.
+           ACCEPT TR-RUNDATE FROM DATE.
+           WRITE OUTREC FROM TRAILER-REC AFTER 2.
+           CLOSE INFILE, OUTFILE, MTDFILE.
            DISPLAY "TAPOS NA" LINE 6 COLUMN 20.
+       AREA-PCT-RPT-RTN.
+           WRITE OUTREC FROM AREA-PCT-HEAD AFTER PAGE.
+           PERFORM VARYING AREA-IDX FROM 1 BY 1
+                   UNTIL AREA-IDX > AREA-COUNT
+               MOVE ART-AC(AREA-IDX) TO P-ART-AC
+               MOVE ART-TA(AREA-IDX) TO P-ART-TA
+               IF GTA = 0
+                   MOVE 0 TO PCT-OF-TOTAL
+               ELSE
+                   COMPUTE PCT-OF-TOTAL =
+                       ART-TA(AREA-IDX) * 100 / GTA
+               END-IF
+               MOVE PCT-OF-TOTAL TO P-PCT-OUT
+               WRITE OUTREC FROM AREA-PCT-LINE AFTER 1
+           END-PERFORM.
