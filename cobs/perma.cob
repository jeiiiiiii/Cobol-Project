@@ -1,23 +1,53 @@
-IDENTIFICATION DIVISION.
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. FACULTY.
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-                SELECT OUTFILE ASSIGN TO "D:\COBOL\FACULTY.TXT".
+                SELECT OUTFILE ASSIGN TO "D:\COBOL\FACULTY.TXT"
+                        ORGANIZATION INDEXED
+                        ACCESS MODE DYNAMIC
+                        RECORD KEY IS OF-FNO
+                        FILE STATUS IS FS-STATUS.
+                SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT".
+                SELECT SEQCTR ASSIGN TO "SEQCTR.DAT"
+                        ORGANIZATION INDEXED
+                        ACCESS MODE DYNAMIC
+                        RECORD KEY IS SC-PROGRAM
+                        FILE STATUS IS SC-STATUS.
         DATA DIVISION.
         FILE SECTION.
         FD OUTFILE.
         01 OUTREC.
-                05 FILLER PIC X(80).
+                05 OF-FNO PIC 9(10).
+                05 FILLER PIC X(118).
+        01 TRAILER-OUTREC.
+                05 TR-FNO PIC 9(10).
+                05 TR-LABEL PIC X(10).
+                05 TR-RECCOUNT PIC 9(6).
+                05 TR-RUNDATE PIC X(8).
+                05 FILLER PIC X(46).
+        FD AUDITLOG.
+        01 AUDIT-REC.
+                05 AL-PROGRAM PIC X(15).
+                05 AL-FIELD PIC X(15).
+                05 AL-BADVAL PIC X(20).
+                05 AL-DATE PIC X(8).
+                05 AL-TIME PIC X(8).
+        FD SEQCTR.
+        01 SC-REC.
+                05 SC-PROGRAM PIC X(15).
+                05 SC-NEXT-SEQ PIC 9(8).
         WORKING-STORAGE SECTION.
         01 REC-OUT.
                 05 FNO-OUT PIC 9(10).
+                05 REFNO-OUT PIC 9(8).
                 05 FNAME PIC X(25).
                 05 FTNAME PIC X(20).
                 05 DNAME PIC X(22).
                 05 HEAN PIC X(15).
                 05 UA-OUT PIC Z9.
                 05 LPE-OUT PIC X(17).
+                05 PAY-AMOUNT-OUT PIC Z(5)9.99.
         01 TOTALS.
                 05 PCTR PIC 999 VALUE 0.
                 05 TRCTR PIC 999 VALUE 0.
@@ -25,6 +55,38 @@ IDENTIFICATION DIVISION.
                 05 PCTR-OUT PIC ZZ9.
                 05 TRCTR-OUT PIC ZZ9.
                 05 PTCTR-OUT PIC ZZ9.
+        01 DEPT-TOTALS.
+                05 CS-PCTR PIC 999 VALUE 0.
+                05 CS-TRCTR PIC 999 VALUE 0.
+                05 CS-PTCTR PIC 999 VALUE 0.
+                05 CS-PCTR-OUT PIC ZZ9.
+                05 CS-TRCTR-OUT PIC ZZ9.
+                05 CS-PTCTR-OUT PIC ZZ9.
+                05 IT-PCTR PIC 999 VALUE 0.
+                05 IT-TRCTR PIC 999 VALUE 0.
+                05 IT-PTCTR PIC 999 VALUE 0.
+                05 IT-PCTR-OUT PIC ZZ9.
+                05 IT-TRCTR-OUT PIC ZZ9.
+                05 IT-PTCTR-OUT PIC ZZ9.
+        01 RATING-TOTALS.
+                05 SA-CTR PIC 999 VALUE 0.
+                05 VS-CTR PIC 999 VALUE 0.
+                05 OT-CTR PIC 999 VALUE 0.
+                05 SA-CTR-OUT PIC ZZ9.
+                05 VS-CTR-OUT PIC ZZ9.
+                05 OT-CTR-OUT PIC ZZ9.
+                05 CS-SA-CTR PIC 999 VALUE 0.
+                05 CS-VS-CTR PIC 999 VALUE 0.
+                05 CS-OT-CTR PIC 999 VALUE 0.
+                05 CS-SA-CTR-OUT PIC ZZ9.
+                05 CS-VS-CTR-OUT PIC ZZ9.
+                05 CS-OT-CTR-OUT PIC ZZ9.
+                05 IT-SA-CTR PIC 999 VALUE 0.
+                05 IT-VS-CTR PIC 999 VALUE 0.
+                05 IT-OT-CTR PIC 999 VALUE 0.
+                05 IT-SA-CTR-OUT PIC ZZ9.
+                05 IT-VS-CTR-OUT PIC ZZ9.
+                05 IT-OT-CTR-OUT PIC ZZ9.
         01 INITIALIZATION.
                 05 FNO PIC 9(10) VALUE 0.
                 05 FTYPE PIC X(2).
@@ -35,107 +97,242 @@ IDENTIFICATION DIVISION.
                 05 UA PIC 9(2) VALUE 0.
                 05 LPE PIC X(2).
                 05 ANS PIC X.
-                05 VALID PIC 9 VALUE 0.
+                05 VALID-SW PIC 9 VALUE 0.
                 05 VALIDANS PIC 9 VALUE 0.
+                05 RATE-PER-UNIT PIC 9(4)V99 VALUE 0.
+                05 PAY-AMOUNT PIC 9(6)V99 VALUE 0.
+                05 AUMODE PIC X VALUE SPACE.
+                05 FS-STATUS PIC XX VALUE "00".
+                05 SC-STATUS PIC XX VALUE "00".
+                05 REFNO PIC 9(8) VALUE 0.
+                05 REC-CTR PIC 9(6) VALUE 0.
+                05 CORR-FIELD PIC 9 VALUE 0.
         SCREEN SECTION.
         01 CLRSCR.
                 05 BLANK SCREEN.
         PROCEDURE DIVISION.
         MAIN-RTN.
                 DISPLAY CLRSCR.
-                OPEN OUTPUT OUTFILE.
+                OPEN I-O OUTFILE.
+                IF FS-STATUS = "35"
+                        OPEN OUTPUT OUTFILE
+                        CLOSE OUTFILE
+                        OPEN I-O OUTFILE.
+                OPEN EXTEND AUDITLOG.
+                OPEN I-O SEQCTR.
+                IF SC-STATUS = "35"
+                        OPEN OUTPUT SEQCTR
+                        CLOSE SEQCTR
+                        OPEN I-O SEQCTR.
                 PERFORM PROCESS-RTN THRU PROCESS-END
                     UNTIL VALIDANS = 1.
                 PERFORM FINISH-RTN THRU FINISH-END.
-                STOP RUN.                         
+                CLOSE AUDITLOG.
+                CLOSE SEQCTR.
+                STOP RUN.
         PROCESS-RTN.
                 DISPLAY CLRSCR.
                 DISPLAY (1 , 25) "COLLEGE OF COMPUTER MANAGEMENT".
                 DISPLAY (2 , 27) "AND INFORMATION TECHNOLOGY".
                 DISPLAY (5 , 32) "FACULTY PROFILE".
-                MOVE 0 TO VALID.
-                DISPLAY (7 , 1) "FACULTY NO: ".
+                MOVE 0 TO VALID-SW.
+                DISPLAY (6 , 1) "ADD NEW OR UPDATE EXISTING (A/U): ".
+                PERFORM MODE-RTN THRU MODE-END.
+                IF AUMODE = 'U'
+                        PERFORM UPDATE-RTN THRU UPDATE-END
+                ELSE
+                        PERFORM ADD-RTN THRU ADD-END.
+                DISPLAY (19 , 27) "INPUT ANOTHER RECORD(Y/N)?".
+                PERFORM ANS-RTN THRU ANS-END.
+        PROCESS-END.
+        MODE-RTN.
+                ACCEPT (6 , 36) AUMODE.
+                IF AUMODE = 'A' OR AUMODE = 'a'
+                        MOVE 'A' TO AUMODE
+                        MOVE 1 TO VALID-SW
+                ELSE
+                IF AUMODE = 'U' OR AUMODE = 'u'
+                        MOVE 'U' TO AUMODE
+                        MOVE 1 TO VALID-SW
+                ELSE
+                IF VALID-SW = 0
+                        PERFORM MODE-RTN THRU MODE-END
+                                UNTIL VALID-SW = 1.
+        MODE-END.
+        UPDATE-RTN.
+                MOVE 0 TO VALID-SW.
+                DISPLAY (7 , 1) "FACULTY NO TO UPDATE: ".
                 ACCEPT (7 , 40) FNO.
+                MOVE FNO TO OF-FNO.
+                READ OUTFILE INTO REC-OUT
+                        INVALID KEY
+                                DISPLAY (9 , 1) "NO SUCH FACULTY REC."
+                        NOT INVALID KEY
+                                DISPLAY (8 , 1) "FACULTY NAME: "
+                                DISPLAY (8 , 40) FNAME
+                                DISPLAY (9 , 1) "CURRENT LPE: "
+                                DISPLAY (9 , 40) LPE-OUT
+                                DISPLAY (10 , 1) "CURRENT PAY: ",
+                                        PAY-AMOUNT-OUT
+                                DISPLAY (17 , 1)
+                                   "LATEST PERFORMANCE EVALUATION: "
+                                PERFORM P-RTN
+                                REWRITE OUTREC FROM REC-OUT.
+        UPDATE-END.
+        ADD-RTN.
+                MOVE 0 TO VALID-SW.
+                DISPLAY (7 , 1) "FACULTY NO: ".
+                PERFORM FNO-RTN.
                 MOVE FNO TO FNO-OUT.
                 DISPLAY (7 , 40) FNO-OUT.
                 DISPLAY (8 , 1) "FACULTY NAME: ".
                 ACCEPT (8 , 40) FNAME.
                 DISPLAY (9 , 1) "FACULTY TYPE: ".
                 PERFORM F-RTN.
-                MOVE 0 TO VALID.
+                MOVE 0 TO VALID-SW.
                 DISPLAY (10 , 1) "FACULTY TYPE NAME: ".
                 DISPLAY (10 , 40) FTNAME.
                 DISPLAY (11 , 1) "DEPARTMENT CODE: ".
                 PERFORM D-RTN.
-                MOVE 0 TO VALID.
+                MOVE 0 TO VALID-SW.
                 DISPLAY (12 , 1) "DEPARTMENT NAME: ".
                 DISPLAY (12 , 40) DNAME.
                 DISPLAY (13 , 1) "GENDER CODE: ".
                 PERFORM G-RTN.
-                MOVE 0 TO VALID.
+                MOVE 0 TO VALID-SW.
                 DISPLAY (14 , 1) "GENDER NAME: " .
                 DISPLAY (14 , 40) GNAME.
                 DISPLAY (15 , 1)
                         "HIGHEST EDUCATIONAL ATTAINMENT CODE: ".
                 PERFORM H-RTN.
-                MOVE 0 TO VALID.      
+                MOVE 0 TO VALID-SW.
+                PERFORM PAY-RTN.
+                DISPLAY (16 , 50) "COMPUTED PAY: ", PAY-AMOUNT-OUT.
                 DISPLAY (17 , 1) "LATEST PERFORMANCE EVALUATION: ".
                 PERFORM P-RTN.
+                PERFORM CORRECT-RTN THRU CORRECT-END.
+                PERFORM DEPT-TOTALS-RTN.
+                PERFORM RATING-TOTALS-RTN.
+                PERFORM SEQ-RTN.
+                MOVE REFNO TO REFNO-OUT.
                 WRITE OUTREC FROM REC-OUT.
-                DISPLAY (19 , 27) "INPUT ANOTHER RECORD(Y/N)?".
-                PERFORM ANS-RTN THRU ANS-END.
-        PROCESS-END.
+                ADD 1 TO REC-CTR.
+        ADD-END.
+        FNO-RTN.
+                ACCEPT (7 , 40) FNO.
+                IF FNO = 9999999999
+                        MOVE "FNO" TO AL-FIELD
+                        MOVE FNO TO AL-BADVAL
+                        PERFORM WRITE-AUDIT-RTN
+                        PERFORM FNO-RTN THRU FNO-END
+                                UNTIL FNO NOT = 9999999999.
+        FNO-END.
         F-RTN.
                 ACCEPT (9 , 40) FTYPE.
                 IF FTYPE = 'PE'
                         MOVE "PERMANENT" TO FTNAME
                         ADD 1 TO PCTR
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
                 IF FTYPE = 'TR'
                         MOVE "TEMPORARY REGULAR" TO FTNAME
                         ADD 1 TO TRCTR
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
                 IF FTYPE = 'PT'
                         MOVE "PART TIMER" TO FTNAME
                         ADD 1 TO PTCTR
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
-                IF VALID = 0
-                        PERFORM F-RTN THRU F-END UNTIL VALID = 1.
+                IF VALID-SW = 0
+                        MOVE "FTYPE" TO AL-FIELD
+                        MOVE FTYPE TO AL-BADVAL
+                        PERFORM WRITE-AUDIT-RTN
+                        PERFORM F-RTN THRU F-END UNTIL VALID-SW = 1.
         F-END.
         D-RTN.
                 ACCEPT (11 , 40) DCODE.
                 IF DCODE = 'CS'
                         MOVE "COMPUTER SCIENCE" TO DNAME
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
                 IF DCODE = 'IT'
                         MOVE "INFORMATION TECHNOLOGY" TO DNAME
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
-                IF VALID = 0
-                        PERFORM D-RTN THRU D-END UNTIL VALID = 1.
+                IF VALID-SW = 0
+                        MOVE "DCODE" TO AL-FIELD
+                        MOVE DCODE TO AL-BADVAL
+                        PERFORM WRITE-AUDIT-RTN
+                        PERFORM D-RTN THRU D-END UNTIL VALID-SW = 1.
         D-END.
+        DEPT-TOTALS-RTN.
+                IF DCODE = 'CS'
+                        IF FTYPE = 'PE'
+                                ADD 1 TO CS-PCTR
+                        ELSE
+                        IF FTYPE = 'TR'
+                                ADD 1 TO CS-TRCTR
+                        ELSE
+                        IF FTYPE = 'PT'
+                                ADD 1 TO CS-PTCTR.
+                IF DCODE = 'IT'
+                        IF FTYPE = 'PE'
+                                ADD 1 TO IT-PCTR
+                        ELSE
+                        IF FTYPE = 'TR'
+                                ADD 1 TO IT-TRCTR
+                        ELSE
+                        IF FTYPE = 'PT'
+                                ADD 1 TO IT-PTCTR.
+        RATING-TOTALS-RTN.
+                IF LPE = 'SA'
+                        ADD 1 TO SA-CTR
+                ELSE
+                IF LPE = 'VS'
+                        ADD 1 TO VS-CTR
+                ELSE
+                IF LPE = 'OT'
+                        ADD 1 TO OT-CTR.
+                IF DCODE = 'CS'
+                        IF LPE = 'SA'
+                                ADD 1 TO CS-SA-CTR
+                        ELSE
+                        IF LPE = 'VS'
+                                ADD 1 TO CS-VS-CTR
+                        ELSE
+                        IF LPE = 'OT'
+                                ADD 1 TO CS-OT-CTR.
+                IF DCODE = 'IT'
+                        IF LPE = 'SA'
+                                ADD 1 TO IT-SA-CTR
+                        ELSE
+                        IF LPE = 'VS'
+                                ADD 1 TO IT-VS-CTR
+                        ELSE
+                        IF LPE = 'OT'
+                                ADD 1 TO IT-OT-CTR.
         G-RTN.
                 ACCEPT (13 , 40) GCODE.
                 IF GCODE = 'M'
                         MOVE "MALE" TO GNAME
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
                 IF GCODE = 'F'
                         MOVE "FEMALE" TO GNAME
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
-                IF VALID = 0
-                        PERFORM G-RTN THRU G-END UNTIL VALID = 1.
+                IF VALID-SW = 0
+                        MOVE "GCODE" TO AL-FIELD
+                        MOVE GCODE TO AL-BADVAL
+                        PERFORM WRITE-AUDIT-RTN
+                        PERFORM G-RTN THRU G-END UNTIL VALID-SW = 1.
         G-END.
         H-RTN.
                 ACCEPT (15 , 40) HEAC.
                 IF HEAC = 'DD'
                         MOVE "DOCTORAL DEGREE" TO HEAN
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                         DISPLAY (16 , 1) "NO OF UNITS TO BE ASSIGNED: "
                         IF FTYPE = 'PT'
                                 PERFORM BD-RTN
@@ -144,7 +341,7 @@ IDENTIFICATION DIVISION.
                 ELSE
                 IF HEAC = 'MD'
                         MOVE "MASTER DEGREE" TO HEAN
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                         DISPLAY (16 , 1) "NO OF UNITS TO BE ASSIGNED: "
                         IF FTYPE = 'PT'
                                 PERFORM BD-RTN
@@ -153,49 +350,126 @@ IDENTIFICATION DIVISION.
                 ELSE
                 IF HEAC = 'BD'
                         MOVE "BACHELOR DEGREE" TO HEAN
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                         DISPLAY (16 , 1) "NO OF UNITS TO BE ASSIGNED: "
                         PERFORM BD-RTN
                 ELSE
-                IF VALID = 0
-                        PERFORM H-RTN THRU H-END UNTIL VALID = 1.
+                IF VALID-SW = 0
+                        MOVE "HEAC" TO AL-FIELD
+                        MOVE HEAC TO AL-BADVAL
+                        PERFORM WRITE-AUDIT-RTN
+                        PERFORM H-RTN THRU H-END UNTIL VALID-SW = 1.
         H-END.
         DD-RTN.
-                ACCEPT (16 , 40) UA.       
+                ACCEPT (16 , 40) UA.
                 IF UA > 42 OR UA < 36
+                        MOVE "UA" TO AL-FIELD
+                        MOVE UA TO AL-BADVAL
+                        PERFORM WRITE-AUDIT-RTN
                         PERFORM DD-RTN THRU DD-END UNTIL UA <= 42
                                 AND UA >= 36.
         DD-END.
         MD-RTN.
                 ACCEPT (16 , 40) UA.
                 IF UA > 33  OR UA < 18
+                        MOVE "UA" TO AL-FIELD
+                        MOVE UA TO AL-BADVAL
+                        PERFORM WRITE-AUDIT-RTN
                         PERFORM MD-RTN THRU MD-END UNTIL UA <=  33
                                 AND UA >= 18.
         MD-END.
         BD-RTN.
                 ACCEPT (16 , 40) UA.
                 IF UA > 15 OR UA < 3
+                        MOVE "UA" TO AL-FIELD
+                        MOVE UA TO AL-BADVAL
+                        PERFORM WRITE-AUDIT-RTN
                         PERFORM BD-RTN THRU BD-END UNTIL UA <= 15
                                 AND UA >= 3.
         BD-END.
+        PAY-RTN.
+                IF HEAC = 'DD'
+                        IF FTYPE = 'PT'
+                                MOVE 650.00 TO RATE-PER-UNIT
+                        ELSE
+                                MOVE 850.00 TO RATE-PER-UNIT.
+                IF HEAC = 'MD'
+                        IF FTYPE = 'PT'
+                                MOVE 500.00 TO RATE-PER-UNIT
+                        ELSE
+                                MOVE 650.00 TO RATE-PER-UNIT.
+                IF HEAC = 'BD'
+                        IF FTYPE = 'PT'
+                                MOVE 350.00 TO RATE-PER-UNIT
+                        ELSE
+                                MOVE 450.00 TO RATE-PER-UNIT.
+                COMPUTE PAY-AMOUNT = UA * RATE-PER-UNIT.
+                MOVE PAY-AMOUNT TO PAY-AMOUNT-OUT.
         P-RTN.
                 ACCEPT (17 , 40) LPE.
                 IF LPE = 'SA'
                         MOVE "SATISFACTORY" TO LPE-OUT
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
                 IF LPE = 'VS'
                         MOVE "VERY SATISFACTORY" TO LPE-OUT
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
                 IF LPE = 'OT'
                         MOVE "OUTSTANDING" TO LPE-OUT
-                        MOVE 1 TO VALID
+                        MOVE 1 TO VALID-SW
                 ELSE
-                IF VALID = 0
-                        PERFORM P-RTN THRU P-END UNTIL VALID = 1.
+                IF VALID-SW = 0
+                        PERFORM P-RTN THRU P-END UNTIL VALID-SW = 1.
         P-END.
 
+        CORRECT-RTN.
+                MOVE 0 TO CORR-FIELD.
+                DISPLAY (19 , 1)
+                   "CORRECT A FIELD BEFORE SAVING (0=NONE,1=NAME,".
+                DISPLAY (19 , 48)
+                   "2=FTYPE,3=DCODE,4=GCODE,5=HEAC,6=LPE): ".
+                ACCEPT (20 , 1) CORR-FIELD.
+                IF CORR-FIELD = 1
+                        DISPLAY (8 , 1) "FACULTY NAME: "
+                        ACCEPT (8 , 40) FNAME
+                        DISPLAY (8 , 40) FNAME
+                ELSE
+                IF CORR-FIELD = 2
+                        IF FTYPE = 'PE'
+                                SUBTRACT 1 FROM PCTR
+                        ELSE
+                        IF FTYPE = 'TR'
+                                SUBTRACT 1 FROM TRCTR
+                        ELSE
+                        IF FTYPE = 'PT'
+                                SUBTRACT 1 FROM PTCTR
+                        MOVE 0 TO VALID-SW
+                        PERFORM F-RTN THRU F-END
+                        MOVE 0 TO VALID-SW
+                        PERFORM H-RTN THRU H-END
+                        PERFORM PAY-RTN
+                ELSE
+                IF CORR-FIELD = 3
+                        MOVE 0 TO VALID-SW
+                        PERFORM D-RTN THRU D-END
+                ELSE
+                IF CORR-FIELD = 4
+                        MOVE 0 TO VALID-SW
+                        PERFORM G-RTN THRU G-END
+                ELSE
+                IF CORR-FIELD = 5
+                        MOVE 0 TO VALID-SW
+                        PERFORM H-RTN THRU H-END
+                        PERFORM PAY-RTN
+                ELSE
+                IF CORR-FIELD = 6
+                        MOVE 0 TO VALID-SW
+                        PERFORM P-RTN THRU P-END.
+                IF CORR-FIELD NOT = 0
+                        PERFORM CORRECT-RTN THRU CORRECT-END.
+        CORRECT-END.
+
         ANS-RTN.
                 ACCEPT (19, 55) ANS.
                 IF ANS = 'Y' OR ANS = 'y'
@@ -212,6 +486,66 @@ IDENTIFICATION DIVISION.
                 DISPLAY (21, 7) "TOTAL NUMBER OF PERMANENT:", PCTR-OUT.
                 DISPLAY (22, 7) "TOTAL NUMBER OF TEMPO:", TRCTR-OUT.
                 DISPLAY (23, 7) "TOTAL NUMBER OF PART TIME:", PTCTR-OUT.
-                CLOSE OUTFILE.                                                                
+                MOVE CS-PCTR TO CS-PCTR-OUT.
+                MOVE CS-TRCTR TO CS-TRCTR-OUT.
+                MOVE CS-PTCTR TO CS-PTCTR-OUT.
+                MOVE IT-PCTR TO IT-PCTR-OUT.
+                MOVE IT-TRCTR TO IT-TRCTR-OUT.
+                MOVE IT-PTCTR TO IT-PTCTR-OUT.
+                DISPLAY (24, 7) "CS  - PERM/TEMPO/PART:", CS-PCTR-OUT,
+                        "/", CS-TRCTR-OUT, "/", CS-PTCTR-OUT.
+                DISPLAY (25, 7) "IT  - PERM/TEMPO/PART:", IT-PCTR-OUT,
+                        "/", IT-TRCTR-OUT, "/", IT-PTCTR-OUT.
+                MOVE SA-CTR TO SA-CTR-OUT.
+                MOVE VS-CTR TO VS-CTR-OUT.
+                MOVE OT-CTR TO OT-CTR-OUT.
+                MOVE CS-SA-CTR TO CS-SA-CTR-OUT.
+                MOVE CS-VS-CTR TO CS-VS-CTR-OUT.
+                MOVE CS-OT-CTR TO CS-OT-CTR-OUT.
+                MOVE IT-SA-CTR TO IT-SA-CTR-OUT.
+                MOVE IT-VS-CTR TO IT-VS-CTR-OUT.
+                MOVE IT-OT-CTR TO IT-OT-CTR-OUT.
+                DISPLAY (26, 7) "RATING - SATIS/VERY SATIS/OUTSTAND:",
+                        SA-CTR-OUT, "/", VS-CTR-OUT, "/", OT-CTR-OUT.
+                DISPLAY (27, 7) "CS  - SATIS/VERY SATIS/OUTSTAND:",
+                        CS-SA-CTR-OUT, "/", CS-VS-CTR-OUT, "/",
+                        CS-OT-CTR-OUT.
+                DISPLAY (28, 7) "IT  - SATIS/VERY SATIS/OUTSTAND:",
+                        IT-SA-CTR-OUT, "/", IT-VS-CTR-OUT, "/",
+                        IT-OT-CTR-OUT.
+                PERFORM TRAILER-RTN.
+                CLOSE OUTFILE.
         FINISH-END.
+        TRAILER-RTN.
+                MOVE 9999999999 TO TR-FNO.
+                READ OUTFILE
+                        INVALID KEY
+                                NEXT SENTENCE
+                        NOT INVALID KEY
+                                NEXT SENTENCE.
+                MOVE 9999999999 TO TR-FNO.
+                MOVE "TRAILER" TO TR-LABEL.
+                MOVE REC-CTR TO TR-RECCOUNT.
+                ACCEPT TR-RUNDATE FROM DATE.
+                IF FS-STATUS = "23"
+                        WRITE TRAILER-OUTREC
+                ELSE
+                        REWRITE TRAILER-OUTREC.
+        WRITE-AUDIT-RTN.
+                MOVE "FACULTY" TO AL-PROGRAM.
+                ACCEPT AL-DATE FROM DATE.
+                ACCEPT AL-TIME FROM TIME.
+                WRITE AUDIT-REC.
+        SEQ-RTN.
+                MOVE "FACULTY" TO SC-PROGRAM.
+                READ SEQCTR
+                        INVALID KEY
+                                MOVE 1 TO SC-NEXT-SEQ
+                        NOT INVALID KEY
+                                ADD 1 TO SC-NEXT-SEQ.
+                MOVE SC-NEXT-SEQ TO REFNO.
+                IF SC-STATUS = "23"
+                        WRITE SC-REC
+                ELSE
+                        REWRITE SC-REC.
 
