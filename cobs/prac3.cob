@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. POPULATION-REPORT.
+       PROGRAM-ID. BOARD-EXAM.
       *AUTHOR. jei
       *INSTALLATION. PUP-MANILA.
       *DATE-WRITTEN. 02/12/2024.
@@ -13,12 +13,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT OUTFILE ASSIGN TO "JEI".
+            SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT".
+            SELECT SEQCTR ASSIGN TO "SEQCTR.DAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS SC-PROGRAM
+                 FILE STATUS IS SC-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD   OUTFILE
             LABEL RECORD IS STANDARD
             DATA RECORD IS OUTREC.
        01   OUTREC.
+           02 D-REFNO PIC 9(8).
            02 D-EXANO PIC 9(10).
            02 D-EXANA PIC X(25).
            02 D-DB PIC X(20).
@@ -27,9 +34,28 @@
            02 D-R PIC X(6).
            02 D-UC PIC 9.
            02 D-CC PIC 9.
-           02 D-RR PIC X(6).
+       FD   AUDITLOG.
+       01   AUDIT-REC.
+           02 AL-PROGRAM PIC X(15).
+           02 AL-FIELD PIC X(15).
+           02 AL-BADVAL PIC X(20).
+           02 AL-DATE PIC X(8).
+           02 AL-TIME PIC X(8).
+       FD   SEQCTR.
+       01   SC-REC.
+           02 SC-PROGRAM PIC X(15).
+           02 SC-NEXT-SEQ PIC 9(8).
        WORKING-STORAGE SECTION.
+       01  SC-STATUS PIC XX VALUE "00".
+       01  REFNO PIC 9(8) VALUE 0.
+       01  REC-CTR PIC 9(6) VALUE 0.
+       01  CORR-FIELD PIC 9 VALUE 0.
+       01  TRAILER-REC.
+           02 FILLER PIC X(7) VALUE "TRAILER".
+           02 TR-RECCOUNT PIC 9(6).
+           02 TR-RUNDATE PIC X(8).
        01  EOFSW PIC 9 VALUE 0.
+       01  VALID-SW PIC 9 VALUE 0.
        01  ENO PIC X VALUE SPACES.
        01  EXANO PIC 9(10) VALUE 0.
        01  EXANA PIC X(25) VALUE SPACES.
@@ -43,18 +69,64 @@
        01  R PIC X(6) VALUE SPACES.
        01  TNP PIC 99 VALUE 0.
        01  TNF PIC 99 VALUE 0.
-       01  RR PIC X(6) VALUE SPACES.
-       01  PER PIC 9(2)V99 VALUE 0.
+       01  DEC PIC 9V99 VALUE 0.
+       01  UC-MATCH PIC 9 VALUE 0.
+       01  CC-MATCH PIC 9 VALUE 0.
+       01  UT-HIGH-BUMPED-SW PIC 9 VALUE 0.
+       01  PREV-UT-HIGH-DEC PIC 9V99 VALUE 0.
+       01  PREV-UT-HIGH-ENA PIC X(25) VALUE SPACES.
+       01  CT-HIGH-BUMPED-SW PIC 9 VALUE 0.
+       01  PREV-CT-HIGH-DEC PIC 9V99 VALUE 0.
+       01  PREV-CT-HIGH-ENA PIC X(25) VALUE SPACES.
+       01  RPT-LINE PIC 99 VALUE 0.
+       01  UNIV-TABLE.
+           02 UNIV-ENTRY OCCURS 5 TIMES INDEXED BY UNIV-IDX.
+              03 UT-CODE PIC 9.
+              03 UT-NAME PIC X(5).
+              03 UT-HIGH-DEC PIC 9V99 VALUE 0.
+              03 UT-HIGH-ENA PIC X(25) VALUE SPACES.
+       01  COURSE-TABLE.
+           02 COURSE-ENTRY OCCURS 3 TIMES INDEXED BY COURSE-IDX.
+              03 CT-CODE PIC 9.
+              03 CT-NAME PIC X(4).
+              03 CT-HIGH-DEC PIC 9V99 VALUE 0.
+              03 CT-HIGH-ENA PIC X(25) VALUE SPACES.
        SCREEN SECTION.
        01   SCRE.
             02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN-RTN.
-            OPEN OUTPUT OUTFILE.
+            OPEN EXTEND OUTFILE.
+            OPEN EXTEND AUDITLOG.
+            OPEN I-O SEQCTR.
+            IF SC-STATUS = "35"
+                 OPEN OUTPUT SEQCTR
+                 CLOSE SEQCTR
+                 OPEN I-O SEQCTR.
+            PERFORM INIT-TABLES-RTN.
             PERFORM ACCEPT-RTN THRU ACCEPT-RTN-END UNTIL EOFSW = 1.
             PERFORM FINISH-RTN.
             CLOSE OUTFILE.
+            CLOSE AUDITLOG.
+            CLOSE SEQCTR.
             STOP RUN.
+       INIT-TABLES-RTN.
+           MOVE 1 TO UT-CODE(1).
+           MOVE "UP"    TO UT-NAME(1).
+           MOVE 2 TO UT-CODE(2).
+           MOVE "PUP"   TO UT-NAME(2).
+           MOVE 3 TO UT-CODE(3).
+           MOVE "DLSU"  TO UT-NAME(3).
+           MOVE 4 TO UT-CODE(4).
+           MOVE "ADMU"  TO UT-NAME(4).
+           MOVE 5 TO UT-CODE(5).
+           MOVE "MAPUA" TO UT-NAME(5).
+           MOVE 1 TO CT-CODE(1).
+           MOVE "BSIT" TO CT-NAME(1).
+           MOVE 2 TO CT-CODE(2).
+           MOVE "BSCS" TO CT-NAME(2).
+           MOVE 3 TO CT-CODE(3).
+           MOVE "BSIS" TO CT-NAME(3).
        ACCEPT-RTN.
             DISPLAY SCRE.
             MOVE SPACES TO ENO.
@@ -83,15 +155,21 @@
             DISPLAY "COURSE NAME" LINE 10 COLUMN 2.
             DISPLAY CN LINE 10 COLUMN 40.
             DISPLAY "TOTAL NO. OF ITEMS:" LINE 11 COLUMN 2.
-            ACCEPT TNI LINE 11 COLUMN 40.
+            PERFORM TNI-RTN.
+            MOVE 0 TO VALID-SW.
             DISPLAY "TEST RESULT (SCORE):" LINE 12 COLUMN 2.
-            ACCEPT TS LINE 12 COLUMN 40.
+            PERFORM TS-RTN.
+            MOVE 0 TO VALID-SW.
+           COMPUTE DEC = TS / TNI.
            PERFORM R-RTN.
            MOVE R TO D-R.
-           MOVE RR TO D-RR.
+           PERFORM CORRECT-RTN THRU CORRECT-END.
+           PERFORM SEQ-RTN.
+           MOVE REFNO TO D-REFNO.
+           WRITE OUTREC.
+           ADD 1 TO REC-CTR.
            DISPLAY "REMARKS" LINE 13 COLUMN 2.
            DISPLAY R LINE 13 COLUMN 40.
-           COMPUTE TS DIVIDE BY TNI MULTIPLY BY 100 = PER.
             PERFORM ANOTHER-RTN
             UNTIL ENO = 'Y' OR  ENO = 'y' 
             OR  ENO = 'N' OR  ENO = 'n'.
@@ -102,36 +180,176 @@
             ACCEPT ENO LINE 18 COLUMN 54.
             IF ENO = 'N' OR 'n' MOVE 1 TO EOFSW.
             IF ENO = 'Y' OR 'y' MOVE 0 TO EOFSW.
+       TNI-RTN.
+           ACCEPT TNI LINE 11 COLUMN 40.
+           IF TNI IS NUMERIC AND TNI > 0
+                MOVE 1 TO VALID-SW
+           ELSE
+                MOVE "TNI" TO AL-FIELD
+                MOVE TNI TO AL-BADVAL
+                PERFORM WRITE-AUDIT-RTN
+                PERFORM TNI-RTN THRU TNI-END UNTIL VALID-SW = 1.
+       TNI-END.
+       TS-RTN.
+           ACCEPT TS LINE 12 COLUMN 40.
+           IF TS IS NUMERIC AND TS >= 0 AND TS <= TNI
+                MOVE 1 TO VALID-SW
+           ELSE
+                MOVE "TS" TO AL-FIELD
+                MOVE TS TO AL-BADVAL
+                PERFORM WRITE-AUDIT-RTN
+                PERFORM TS-RTN THRU TS-END UNTIL VALID-SW = 1.
+       TS-END.
        UCODE-RTN.
            DISPLAY "Univesity Code:" line 7 COLUMN 2
            ACCEPT UC line 7 COLUMN 40
-            IF UC = 1 MOVE "UP" TO UN.
-            IF UC = 2 MOVE "PUP" TO UN.
-            IF UC = 3 MOVE "DLSU" TO UN.
-            IF UC = 4 MOVE "ADNMU" TO UN.
-            IF UC = 5 MOVE "MAPUA" TO UN.
+           MOVE SPACES TO UN.
+           IF UC = 0 OR UC > 5
+               MOVE "UNIVERSITYCODE" TO AL-FIELD
+               MOVE UC TO AL-BADVAL
+               PERFORM WRITE-AUDIT-RTN
+           END-IF.
+           PERFORM VARYING UNIV-IDX FROM 1 BY 1
+                   UNTIL UNIV-IDX > 5
+               IF UC = UT-CODE(UNIV-IDX)
+                   MOVE UT-NAME(UNIV-IDX) TO UN
+                   MOVE UNIV-IDX TO UC-MATCH
+               END-IF
+           END-PERFORM.
        CC-RTN.
            DISPLAY "COURSE CODE:" line 9 COLUMN 2
            ACCEPT CC line 9 COLUMN 40
-            IF CC = 1 MOVE "BSIT" TO CN.
-            IF CC = 2 MOVE "BSCS" TO CN.
-            IF CC = 3 MOVE "BSIS" TO CN.
+           MOVE SPACES TO CN.
+           IF CC = 0 OR CC > 3
+               MOVE "COURSECODE" TO AL-FIELD
+               MOVE CC TO AL-BADVAL
+               PERFORM WRITE-AUDIT-RTN
+           END-IF.
+           PERFORM VARYING COURSE-IDX FROM 1 BY 1
+                   UNTIL COURSE-IDX > 3
+               IF CC = CT-CODE(COURSE-IDX)
+                   MOVE CT-NAME(COURSE-IDX) TO CN
+                   MOVE COURSE-IDX TO CC-MATCH
+               END-IF
+           END-PERFORM.
        R-RTN.
-           IF CC = 1
-               IF PER > 60 MOVE "PASSED" TO R.
-           IF CC = 1
-               IF PER < 60 MOVE "FAILED" TO RR.
-           IF CC = 2
-               IF PER > 70 MOVE "PASSED" TO R.
-           IF CC = 2
-               IF PER < 70 MOVE "FAILED" TO RR.
-           IF CC = 3
-               IF PER > 50 MOVE "PASSED" TO R.
-           IF CC = 3
-               IF PER < 50 MOVE "FAILED" TO RR.
+           IF (CC = 1 AND DEC > 0.60)
+           OR (CC = 2 AND DEC > 0.70)
+           OR (CC = 3 AND DEC > 0.50)
+                MOVE "PASSED" TO R
+                ADD 1 TO TNP
+           ELSE
+                MOVE "FAILED" TO R
+                ADD 1 TO TNF.
+           MOVE 0 TO UT-HIGH-BUMPED-SW.
+           IF DEC > UT-HIGH-DEC(UC-MATCH)
+                MOVE UT-HIGH-DEC(UC-MATCH) TO PREV-UT-HIGH-DEC
+                MOVE UT-HIGH-ENA(UC-MATCH) TO PREV-UT-HIGH-ENA
+                MOVE 1 TO UT-HIGH-BUMPED-SW
+                MOVE DEC TO UT-HIGH-DEC(UC-MATCH)
+                MOVE EXANA TO UT-HIGH-ENA(UC-MATCH).
+           MOVE 0 TO CT-HIGH-BUMPED-SW.
+           IF DEC > CT-HIGH-DEC(CC-MATCH)
+                MOVE CT-HIGH-DEC(CC-MATCH) TO PREV-CT-HIGH-DEC
+                MOVE CT-HIGH-ENA(CC-MATCH) TO PREV-CT-HIGH-ENA
+                MOVE 1 TO CT-HIGH-BUMPED-SW
+                MOVE DEC TO CT-HIGH-DEC(CC-MATCH)
+                MOVE EXANA TO CT-HIGH-ENA(CC-MATCH).
+       UNDO-TALLY-RTN.
+           IF R = "PASSED"
+                SUBTRACT 1 FROM TNP
+           ELSE
+                SUBTRACT 1 FROM TNF.
+           IF UT-HIGH-BUMPED-SW = 1
+                MOVE PREV-UT-HIGH-DEC TO UT-HIGH-DEC(UC-MATCH)
+                MOVE PREV-UT-HIGH-ENA TO UT-HIGH-ENA(UC-MATCH)
+                MOVE 0 TO UT-HIGH-BUMPED-SW.
+           IF CT-HIGH-BUMPED-SW = 1
+                MOVE PREV-CT-HIGH-DEC TO CT-HIGH-DEC(CC-MATCH)
+                MOVE PREV-CT-HIGH-ENA TO CT-HIGH-ENA(CC-MATCH)
+                MOVE 0 TO CT-HIGH-BUMPED-SW.
+       CORRECT-RTN.
+           MOVE 0 TO CORR-FIELD.
+           DISPLAY "CORRECT A FIELD BEFORE SAVING (0=NONE,1=NAME,"
+           LINE 19 COLUMN 2.
+           DISPLAY "2=DOB,3=UNIVCODE,4=COURSECODE): " LINE 19 COLUMN 48.
+           ACCEPT CORR-FIELD LINE 20 COLUMN 2.
+           IF CORR-FIELD = 1
+               DISPLAY "Examinee Name:" LINE 5 COLUMN 2
+               ACCEPT EXANA LINE 5 COLUMN 40
+               MOVE EXANA TO D-EXANA
+           ELSE
+           IF CORR-FIELD = 2
+               DISPLAY "Date of birth:" LINE 6 COLUMN 2
+               ACCEPT DB LINE 6 COLUMN 40
+               MOVE DB TO D-DB
+           ELSE
+           IF CORR-FIELD = 3
+               PERFORM UNDO-TALLY-RTN
+               MOVE 0 TO UC
+               PERFORM UCODE-RTN UNTIL UC > 0 AND UC < 6
+               MOVE UC TO D-UC
+               DISPLAY "UNIVESITY NAME: " LINE 8 COLUMN 2
+               DISPLAY UN LINE 8 COLUMN 40
+               PERFORM R-RTN
+               MOVE R TO D-R
+           ELSE
+           IF CORR-FIELD = 4
+               PERFORM UNDO-TALLY-RTN
+               MOVE 0 TO CC
+               PERFORM CC-RTN UNTIL CC > 0 AND CC < 4
+               MOVE CC TO D-CC
+               DISPLAY "COURSE NAME" LINE 10 COLUMN 2
+               DISPLAY CN LINE 10 COLUMN 40
+               PERFORM R-RTN
+               MOVE R TO D-R.
+           IF CORR-FIELD NOT = 0
+               PERFORM CORRECT-RTN THRU CORRECT-END.
+       CORRECT-END.
        FINISH-RTN.
            DISPLAY "TOTAL NO. OF PASSED" LINE 15 COLUMN 3.
             DISPLAY TNP LINE 15 COLUMN 40.
             DISPLAY "TOTAL NO. OF FAILED:" LINE 16 COLUMN 3.
             DISPLAY TNF LINE 16 COLUMN 40.
-       
\ No newline at end of file
+            PERFORM HIGH-SCORE-RPT-RTN.
+            PERFORM TRAILER-RTN.
+       HIGH-SCORE-RPT-RTN.
+           DISPLAY "TOP EXAMINEE PER UNIVERSITY:" LINE 17 COLUMN 3.
+           MOVE 17 TO RPT-LINE.
+           PERFORM VARYING UNIV-IDX FROM 1 BY 1
+                   UNTIL UNIV-IDX > 5
+               ADD 1 TO RPT-LINE
+               DISPLAY UT-NAME(UNIV-IDX) LINE RPT-LINE COLUMN 33
+               DISPLAY UT-HIGH-ENA(UNIV-IDX) LINE RPT-LINE COLUMN 39
+               DISPLAY UT-HIGH-DEC(UNIV-IDX) LINE RPT-LINE COLUMN 65
+           END-PERFORM.
+           ADD 2 TO RPT-LINE.
+           DISPLAY "TOP EXAMINEE PER COURSE:" LINE RPT-LINE COLUMN 3.
+           PERFORM VARYING COURSE-IDX FROM 1 BY 1
+                   UNTIL COURSE-IDX > 3
+               ADD 1 TO RPT-LINE
+               DISPLAY CT-NAME(COURSE-IDX) LINE RPT-LINE COLUMN 33
+               DISPLAY CT-HIGH-ENA(COURSE-IDX) LINE RPT-LINE COLUMN 39
+               DISPLAY CT-HIGH-DEC(COURSE-IDX) LINE RPT-LINE COLUMN 65
+           END-PERFORM.
+       TRAILER-RTN.
+            MOVE REC-CTR TO TR-RECCOUNT.
+            ACCEPT TR-RUNDATE FROM DATE.
+            WRITE OUTREC FROM TRAILER-REC.
+       WRITE-AUDIT-RTN.
+           MOVE "BOARD-EXAM" TO AL-PROGRAM.
+           ACCEPT AL-DATE FROM DATE.
+           ACCEPT AL-TIME FROM TIME.
+           WRITE AUDIT-REC.
+       SEQ-RTN.
+           MOVE "BOARD-EXAM" TO SC-PROGRAM.
+           READ SEQCTR
+                INVALID KEY
+                     MOVE 1 TO SC-NEXT-SEQ
+                NOT INVALID KEY
+                     ADD 1 TO SC-NEXT-SEQ.
+           MOVE SC-NEXT-SEQ TO REFNO.
+           IF SC-STATUS = "23"
+                WRITE SC-REC
+           ELSE
+                REWRITE SC-REC.
